@@ -1,145 +1,1426 @@
-000100* MAIN.COB GnuCOBOL
-000200 IDENTIFICATION DIVISION.
-000300 PROGRAM-ID. cobmain.
-000300 ENVIRONMENT DIVISION.
-000400 INPUT-OUTPUT SECTION.
-000500 FILE-CONTROL.
-000600     SELECT infile ASSIGN TO
-000700          "../input/input5.txt"
-000000          ORGANIZATION IS LINE SEQUENTIAL
-000800          .
-000800 DATA DIVISION.
-000900 FILE SECTION.
-001000 FD infile
-001100      RECORD IS VARYING IN SIZE FROM 0 TO 64 CHARACTERS
-001200		DEPENDING ON infile-record-length.
-001300 01 infile-record.
-001400    05 infile-data PIC X OCCURS 1 TO 64 TIMES 
-001500                   DEPENDING ON infile-record-length.
-001600 WORKING-STORAGE SECTION.
-000000 01  boxes.
-000000     05 box-col OCCURS 16 TIMES.
-000000        10 box-value PIC X OCCURS 64 TIMES.
-000000     05 box-col-length PIC S9(07) COMP-5 OCCURS 16 TIMES.
-000000 01  crates.
-000000     05 crate-col OCCURS 16 TIMES.
-000000        10 crate-value PIC X OCCURS 64 TIMES.
-000000     05 crate-col-length PIC S9(07) COMP-5 OCCURS 16 TIMES.
-000000 01  boxes-length PIC S9(07) COMP-5.
-000000 01  boxes-row PIC S9(07) COMP-5.
-000000 01  boxes-col PIC S9(07) COMP-5.
-000000 01  infile-record-length PIC S9(07) COMP-5.
-000000 01  line-index PIC S9(07) COMP-5.
-000000 01  index-value PIC S9(07) COMP-5.
-000000 01  move-amount PIC S9(07) COMP-5.
-000000 01  move-source PIC S9(07) COMP-5.
-000000 01  move-dest PIC S9(07) COMP-5.
-000700 PROCEDURE DIVISION.
-000000     OPEN INPUT  INFILE
-000000	   MOVE 16 TO boxes-row
-000000     PERFORM UNTIL EXIT
-000000     READ INFILE AT END 
-000000     DISPLAY "END"
-000000     END-READ
-000000     IF infile-data(2) = '1' THEN
-000000     EXIT PERFORM
-000000     END-IF
-000000     PERFORM PARSE-BOX-ROW
-000000     ADD -1 TO boxes-row
-000000     END-PERFORM
-000000     MOVE infile-data(infile-record-length - 1) TO boxes-length
-000000     MOVE 1 TO boxes-col
-000000     PERFORM UNTIL boxes-col > boxes-length
-000000     PERFORM COMPACT-BOX-COL
-000000     ADD 1 TO boxes-col
-000000     END-PERFORM
-000000     MOVE boxes TO crates
-000000     READ INFILE
-000000     PERFORM UNTIL EXIT
-000000     READ INFILE AT END
-000000     EXIT PERFORM
-000000     END-READ
-000000     SET line-index TO 6
-000000     PERFORM NUMBER-GET
-000000     MOVE index-value TO move-amount
-000000     ADD 6 TO line-index
-000000     PERFORM NUMBER-GET
-000000     MOVE index-value TO move-source
-000000     ADD 4 TO line-index
-000000     PERFORM NUMBER-GET
-000000     MOVE index-value TO move-dest
-000000     MOVE move-amount TO index-value
-000000     PERFORM until move-amount = 0
-000000     ADD 1 TO box-col-length(move-dest)
-000000     ADD 1 TO crate-col-length(move-dest)
-000000     MOVE box-value(move-source, box-col-length(move-source))
-000000          TO box-value(move-dest, box-col-length(move-dest))
-000000     MOVE ' ' TO box-value(move-source, 
-000000          box-col-length(move-source))
-000000     MOVE crate-value(move-source, 
-000000       crate-col-length(move-source) - move-amount + 1)
-000000       TO crate-value(move-dest, crate-col-length(move-dest))
-000000     MOVE ' ' TO crate-value(move-source, 
-000000          crate-col-length(move-source) - move-amount + 1)
-000000     SUBTRACT 1 FROM box-col-length(move-source)
-000000     SUBTRACT 1 FROM move-amount
-000000     END-PERFORM
-000000     SUBTRACT index-value FROM crate-col-length(move-source)
-000000     END-PERFORM
-000000     SET boxes-col TO 1
-000000     PERFORM UNTIL boxes-col = boxes-length
-000000     DISPLAY box-col(boxes-col)(box-col-length(boxes-col):1) 
-000000             WITH NO ADVANCING
-000000     ADD 1 TO boxes-col
-000000     END-PERFORM
-00000      DISPLAY box-col(boxes-col)(box-col-length(boxes-col):1) 
-000000     SET boxes-col TO 1
-000000     PERFORM UNTIL boxes-col = boxes-length
-000000     DISPLAY crate-col(boxes-col)(crate-col-length(boxes-col):1) 
-000000             WITH NO ADVANCING
-000000     ADD 1 TO boxes-col
-000000     END-PERFORM
-00000      DISPLAY crate-col(boxes-col)(crate-col-length(boxes-col):1) 
-000000     CLOSE INFILE
-000900     STOP RUN.
-000000     NUMBER-GET.
-000000     MOVE line-index TO index-value
-000000     PERFORM UNTIL 
-000000         infile-data(line-index) = ' ' or
-000000         line-index = infile-record-length + 1
-000000     ADD 1 TO line-index
-000000     END-PERFORM
-000000     MOVE infile-record(index-value:line-index - index-value)
-000000          TO index-value
-000000     EXIT PARAGRAPH.
-000000     PARSE-BOX-ROW.
-000000     MOVE 1 TO line-index
-000000     MOVE 1 TO boxes-col
-000000     PERFORM UNTIL line-index > infile-record-length
-000000     IF infile-data(line-index) = '[' THEN
-000000     MOVE infile-data(line-index + 1) 
-000000          TO box-value(boxes-col, boxes-row)
-000000     END-IF
-000000     ADD 4 TO line-index
-000000     ADD 1 TO boxes-col
-000000     END-PERFORM
-000000     EXIT PARAGRAPH.
-000000     COMPACT-BOX-COL.
-000000     SET boxes-row TO 1
-000000     PERFORM UNTIL not (box-value(boxes-col, boxes-row) = ' ')
-000000     ADD 1 to boxes-row
-000000     END-PERFORM
-000000     SET box-col-length(boxes-col) TO 1
-000000     PERFORM UNTIL boxes-row = 17
-000000     MOVE box-value(boxes-col, boxes-row) 
-000000          TO box-value(boxes-col, box-col-length(boxes-col))
-000000     MOVE ' '  TO box-value(boxes-col, boxes-row)
-000000     ADD 1 TO boxes-row
-000000     ADD 1 TO box-col-length(boxes-col)
-000000     END-PERFORM
-000000     PERFORM UNTIL not 
-000000         box-value(boxes-col, box-col-length(boxes-col)) = ' '
-000000     SUBTRACT 1 FROM box-col-length(boxes-col)
-000000     END-PERFORM
-000000     EXIT PARAGRAPH.
-000000  END PROGRAM cobmain.
+000010* COBMAIN.COB GnuCOBOL
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. COBMAIN.
+000040 AUTHOR. YARD-OPS-IT.
+000050 INSTALLATION. YARD-5 CONTAINER TERMINAL.
+000060 DATE-WRITTEN. 2022-12-05.
+000070 DATE-COMPILED.
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*----------------------------------------------------------------
+000110*    DATE       INIT  DESCRIPTION
+000120*    ---------- ----  ------------------------------------------
+000130*    2022-12-05 AUTH  ORIGINAL VERSION.
+000140*    2026-08-09 OPS   MANIFEST PATH NO LONGER HARDCODED IN THE
+000150*                     SELECT CLAUSE.  THE PATH IS NOW SUPPLIED
+000160*                     AT RUN TIME VIA THE FIRST COMMAND LINE
+000170*                     ARGUMENT OR, FAILING THAT, THE
+000180*                     DL100-MANIFEST-PATH ENVIRONMENT VARIABLE.
+000190*                     WHEN NEITHER IS SUPPLIED THE ORIGINAL
+000200*                     DEFAULT PATH IS USED SO EXISTING JCL KEEPS
+000210*                     WORKING UNCHANGED.
+000220*    2026-08-09 OPS   RAISED THE STACK COUNT AND STACK DEPTH
+000230*                     CEILINGS (DL100-MAX-STACKS / DL100-MAX-
+000240*                     DEPTH) AND THE MATCHING MANIFEST LINE
+000250*                     WIDTH.  THE STACK-COUNT LINE IS NOW
+000260*                     COUNTED BY TOKEN INSTEAD OF LIFTING A
+000270*                     SINGLE COLUMN, SO YARDS WITH 10 OR MORE
+000280*                     BAYS NUMBER CORRECTLY.  BOX-VALUE AND
+000290*                     CRATE-VALUE NOW INITIALIZE TO SPACES SO AN
+000300*                     UNPRIMED CELL CANNOT BE MISTAKEN FOR THE
+000310*                     TOP OF A STACK.
+000320*    2026-08-09 OPS   ADDED A DATED REPORT-FILE THAT LABELS THE
+000330*                     CRATEMOVER-9000 AND CRATEMOVER-9001 RESULTS
+000340*                     BY NAME, IN PLACE OF THE TWO UNLABELED
+000350*                     DISPLAY LINES ON SYSOUT.
+000360*    2026-08-09 OPS   ADDED MANIFEST VALIDATION.  THE OPEN INPUT
+000370*                     OF INFILE NOW CHECKS FILE STATUS, AND EVERY
+000380*                     MOVE-AMOUNT/MOVE-SOURCE/MOVE-DEST TRIPLE IS
+000390*                     RANGE-CHECKED AGAINST THE STACK COUNT
+000400*                     BEFORE IT IS USED TO INDEX BOX-VALUE OR
+000410*                     CRATE-VALUE.  EITHER FAILURE NOW REJECTS
+000420*                     THE RUN WITH A READABLE MESSAGE ON A NEW
+000430*                     ERROR-FILE INSTEAD OF ABENDING OR WRITING
+000440*                     INTO THE WRONG TABLE CELL.
+000450*    2026-08-09 OPS   ADDED AN AUDIT-TRAIL FILE.  EVERY APPLIED
+000460*                     MOVE IS NOW LOGGED WITH ITS AMOUNT, SOURCE,
+000470*                     DEST, AND THE RESULTING TOP-OF-STACK OF
+000480*                     THE SOURCE AND DEST BAYS FOR BOTH THE
+000490*                     CRATEMOVER-9000 AND CRATEMOVER-9001
+000500*                     MODELS, SO STACK STATE CAN BE RECON-
+000510*                     STRUCTED AT ANY POINT IN THE DAY FOR
+000520*                     SHRINKAGE INVESTIGATIONS.
+000530*    2026-08-09 OPS   ADDED AN OPTIONAL FULL STACK DUMP.  WHEN
+000540*                     TURNED ON (FIFTH COMMAND LINE ARGUMENT OR
+000550*                     THE DL100-STACK-DUMP ENVIRONMENT VARIABLE
+000560*                     OF 'Y') THE REPORT ALSO LISTS THE COMPLETE
+000570*                     TOP-TO-BOTTOM CONTENTS OF EVERY BAY IN
+000580*                     BOTH MODELS, FOR RECONCILIATION AGAINST A
+000590*                     PHYSICAL COUNT.
+000600*    2026-08-09 OPS   ADDED CHECKPOINT/RESTART.  BOXES, CRATES,
+000610*                     AND THE CURRENT INFILE POSITION ARE
+000620*                     SNAPSHOTTED TO A CHECKPOINT FILE EVERY
+000630*                     DL100-CHECKPOINT-INTERVAL MOVES.  IF A
+000640*                     CHECKPOINT FROM AN INCOMPLETE PRIOR RUN IS
+000650*                     FOUND AT START-UP THE RUN RESUMES FROM THE
+000660*                     LAST GOOD MOVE INSTEAD OF REPLAYING THE
+000670*                     WHOLE MANIFEST.  A CLEAN COMPLETION CLEARS
+000680*                     THE CHECKPOINT SO THE NEXT SUBMISSION
+000690*                     STARTS FRESH.
+000700*    2026-08-09 OPS   ADDED BATCH MODE.  A SEVENTH COMMAND LINE
+000710*                     ARGUMENT (OR THE DL100-BATCH-MODE
+000720*                     ENVIRONMENT VARIABLE) OF 'Y' TREATS THE
+000730*                     MANIFEST PATH AS A LIST FILE NAMING ONE
+000740*                     MANIFEST PER LINE, RUNS EACH ONE IN TURN
+000750*                     THROUGH THE SAME DRAWING/MOVE LOGIC, AND
+000760*                     WRITES ONE CONSOLIDATED REPORT COVERING
+000770*                     THE WHOLE BATCH INSTEAD OF ONE REPORT PER
+000780*                     DAY.  A MANIFEST THAT FAILS TO OPEN OR
+000790*                     FAILS VALIDATION IS LOGGED AND SKIPPED
+000800*                     RATHER THAN ABORTING THE REST OF THE
+000810*                     BATCH.  CHECKPOINT/RESTART DOES NOT SPAN A
+000820*                     BATCH - EACH MANIFEST IN THE LIST ALWAYS
+000830*                     STARTS FRESH.
+000840*    2026-08-09 OPS   CORRECTED 0200-COUNT-STACKS, ADDED THE NEW
+000850*                     0160-VALIDATE-DRAWING-DEPTH, AND HARDENED
+000860*                     PARSE-BOX-ROW SO A MANIFEST WHOSE HEADER OR
+000870*                     DRAWING OVERRUNS BOX-VALUE/CRATE-VALUE IS
+000880*                     REJECTED INSTEAD OF INDEXING PAST THE TABLE.
+000890*                     0960-VALIDATE-MOVE NOW ALSO REJECTS A MOVE
+000900*                     WHOSE AMOUNT EXCEEDS THE CRATES ACTUALLY ON
+000910*                     THE SOURCE BAY.  THE MANIFEST-OPEN AND
+000920*                     BATCH-LIST-OPEN ERROR MESSAGES NO LONGER
+000930*                     TRUNCATE THE FILE STATUS OFF THE END OF THE
+000940*                     LINE.  THE CHECKPOINT AND STACK-DUMP COMMAND
+000950*                     LINE ARGUMENTS WERE SWAPPED SO THE FIVE PATH
+000960*                     ARGUMENTS ARE CONTIGUOUS AND THE TWO FLAG
+000970*                     ARGUMENTS FOLLOW - SEE THE COMMAND LINE
+000980*                     ARGUMENT TABLE BELOW FOR THE CURRENT ORDER.
+000990*    2026-08-09 OPS   A SINGLE-MANIFEST RUN REJECTED BY
+001000*                     0160-VALIDATE-DRAWING-DEPTH,
+001010*                     0200-COUNT-STACKS, OR 0960-VALIDATE-MOVE
+001020*                     NOW CLOSES AUDIT-FILE (TRACKED BY THE NEW
+001030*                     DL100-AUDIT-OPEN-SW) BEFORE STOPPING, THE
+001040*                     SAME AS EVERY OTHER EXIT PATH IN THIS
+001050*                     PROGRAM.  COMPACT-BOX-COL'S LEADING BLANK-
+001060*                     CELL SCAN IS NOW BOUNDED BY DL100-MAX-DEPTH
+001070*                     SO A BAY THAT NEVER RECEIVES A CRATE COMES
+001080*                     OUT AT LENGTH ZERO INSTEAD OF INDEXING PAST
+001090*                     THE TABLE, AND THE TOP-OF-STACK EXTRACTION
+001100*                     IN 0010-PROCESS-ONE-MANIFEST NOW GUARDS
+001110*                     AGAINST THAT ZERO LENGTH THE SAME WAY 0970-
+001120*                     WRITE-AUDIT-RECORD ALREADY DID.  A RESUMED
+001130*                     RUN NOW REBUILDS THE AUDIT TRAIL (NEW 0996-
+001140*                     REBUILD-AUDIT-TRAIL) BACK TO THE CHECK-
+001150*                     POINTED MOVE BEFORE REPLAYING, SO MOVES
+001160*                     APPLIED AND AUDITED AFTER THE LAST CHECK-
+001170*                     POINT NO LONGER GET A DUPLICATE AUDIT
+001180*                     RECORD ON RESUME.
+001190*    2026-08-09 OPS   THE MOVE-PROCESSING LOOP IN 0010-PROCESS-
+001200*                     ONE-MANIFEST WAS NOT GUARDED BY DL100-FILE-
+001210*                     NOT-REJECTED LIKE THE REST OF THE PARAGRAPH,
+001220*                     SO A MANIFEST REJECTED BY 0160-VALIDATE-
+001230*                     DRAWING-DEPTH OR 0200-COUNT-STACKS IN BATCH
+001240*                     MODE FELL INTO A READ OF THE INFILE THOSE
+001250*                     PARAGRAPHS HAD ALREADY CLOSED.  THE LOOP IS
+001260*                     NOW SKIPPED ENTIRELY ONCE THE MANIFEST IS
+001270*                     REJECTED, LIKE EVERY OTHER STEP IN THIS
+001280*                     PARAGRAPH.
+001290*----------------------------------------------------------------
+001300* COMMAND LINE ARGUMENTS (OR, IF OMITTED, THE MATCHING
+001310* ENVIRONMENT VARIABLE SHOWN BELOW)
+001320*----------------------------------------------------------------
+001330*    1  DL100-MANIFEST-PATH      MANIFEST OR, IN BATCH MODE,
+001340*                                BATCH LIST FILE
+001350*    2  DL100-REPORT-PATH        REPORT-FILE
+001360*    3  DL100-ERROR-PATH         ERROR-FILE
+001370*    4  DL100-AUDIT-PATH         AUDIT-FILE
+001380*    5  DL100-CHECKPOINT-PATH    CHECKPOINT-FILE
+001390*    6  DL100-STACK-DUMP         'Y' TURNS ON THE FULL STACK DUMP
+001400*    7  DL100-BATCH-MODE         'Y' TREATS ARGUMENT 1 AS A BATCH
+001410*                                LIST FILE
+001420*----------------------------------------------------------------
+001430 ENVIRONMENT DIVISION.
+001440 CONFIGURATION SECTION.
+001450 INPUT-OUTPUT SECTION.
+001460 FILE-CONTROL.
+001470     SELECT INFILE ASSIGN TO DYNAMIC DL100-MANIFEST-PATH
+001480          ORGANIZATION IS LINE SEQUENTIAL
+001490          FILE STATUS IS DL100-INFILE-STATUS.
+001500     SELECT REPORT-FILE ASSIGN TO DYNAMIC DL100-REPORT-PATH
+001510          ORGANIZATION IS LINE SEQUENTIAL.
+001520     SELECT ERROR-FILE ASSIGN TO DYNAMIC DL100-ERROR-PATH
+001530          ORGANIZATION IS LINE SEQUENTIAL.
+001540     SELECT AUDIT-FILE ASSIGN TO DYNAMIC DL100-AUDIT-PATH
+001550          ORGANIZATION IS LINE SEQUENTIAL
+001560          FILE STATUS IS DL100-AUDIT-STATUS.
+001570     SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC
+001580          DL100-CHECKPOINT-PATH
+001590          ORGANIZATION IS LINE SEQUENTIAL
+001600          FILE STATUS IS DL100-CHECKPOINT-STATUS.
+001610     SELECT BATCH-FILE ASSIGN TO DYNAMIC DL100-BATCH-LIST-PATH
+001620          ORGANIZATION IS LINE SEQUENTIAL
+001630          FILE STATUS IS DL100-BATCH-STATUS.
+001640     SELECT AUDIT-SCRATCH-FILE ASSIGN TO DYNAMIC
+001650          DL100-AUDIT-SCRATCH-PATH
+001660          ORGANIZATION IS LINE SEQUENTIAL.
+001670 DATA DIVISION.
+001680 FILE SECTION.
+001690 FD  INFILE
+001700      RECORD IS VARYING IN SIZE FROM 0 TO 512 CHARACTERS
+001710      DEPENDING ON INFILE-RECORD-LENGTH.
+001720 01  INFILE-RECORD.
+001730     05 INFILE-DATA PIC X OCCURS 1 TO 512 TIMES
+001740                    DEPENDING ON INFILE-RECORD-LENGTH.
+001750 FD  REPORT-FILE.
+001760 01  REPORT-RECORD                  PIC X(0132).
+001770 FD  ERROR-FILE.
+001780 01  ERROR-RECORD                   PIC X(0132).
+001790 FD  AUDIT-FILE.
+001800 01  AUDIT-RECORD                   PIC X(0132).
+001810 FD  CHECKPOINT-FILE.
+001820 01  CHECKPOINT-RECORD.
+001830     05 CKPT-REC-TYPE           PIC X(08).
+001840        88 CKPT-IS-HEADER            VALUE "HEADER  ".
+001850        88 CKPT-IS-BOX               VALUE "BOX     ".
+001860        88 CKPT-IS-CRATE             VALUE "CRATE   ".
+001870     05 CKPT-HEADER-AREA.
+001880        10 CKPT-LINES-READ      PIC 9(07).
+001890        10 CKPT-STACK-COUNT     PIC 9(07).
+001900        10 CKPT-MOVE-NUMBER     PIC 9(07).
+001910        10 FILLER               PIC X(0249).
+001920     05 CKPT-STACK-AREA REDEFINES CKPT-HEADER-AREA.
+001930        10 CKPT-STACK-NUMBER    PIC 9(07).
+001940        10 CKPT-STACK-LENGTH    PIC 9(07).
+001950        10 CKPT-STACK-CONTENTS  PIC X(0256).
+001960 FD  BATCH-FILE.
+001970 01  BATCH-RECORD                   PIC X(0100).
+001980 FD  AUDIT-SCRATCH-FILE.
+001990 01  AUDIT-SCRATCH-RECORD           PIC X(0132).
+002000 WORKING-STORAGE SECTION.
+002010*----------------------------------------------------------------
+002020* RUN-TIME PARAMETERS
+002030*----------------------------------------------------------------
+002040 01  DL100-MANIFEST-PATH        PIC X(0100) VALUE SPACES.
+002050 01  DL100-DEFAULT-PATH         PIC X(0100)
+002060                                VALUE "../input/input5.txt".
+002070 01  DL100-REPORT-PATH          PIC X(0100) VALUE SPACES.
+002080 01  DL100-DEFAULT-REPORT-PATH  PIC X(0100)
+002090                                VALUE "../output/cobmain.rpt".
+002100 01  DL100-ERROR-PATH           PIC X(0100) VALUE SPACES.
+002110 01  DL100-DEFAULT-ERROR-PATH   PIC X(0100)
+002120                                VALUE "../output/cobmain.err".
+002130 01  DL100-AUDIT-PATH           PIC X(0100) VALUE SPACES.
+002140 01  DL100-DEFAULT-AUDIT-PATH   PIC X(0100)
+002150                                VALUE "../output/cobmain.aud".
+002160 01  DL100-AUDIT-SCRATCH-PATH   PIC X(0104) VALUE SPACES.
+002170 01  DL100-AUDIT-SCAN-MOVE-NUM  PIC S9(07) COMP-5 VALUE ZERO.
+002180 01  DL100-CHECKPOINT-PATH      PIC X(0100) VALUE SPACES.
+002190 01  DL100-DEFAULT-CHECKPOINT-PATH PIC X(0100)
+002200                                VALUE "../checkpoint/cobmain.ckp".
+002210 01  DL100-BATCH-LIST-PATH      PIC X(0100) VALUE SPACES.
+002220*----------------------------------------------------------------
+002230* YARD TABLE LIMITS
+002240*    OCCURS CLAUSES BELOW MUST BE KEPT IN STEP WITH THESE.
+002250*----------------------------------------------------------------
+002260 01  DL100-MAX-STACKS           PIC S9(07) COMP-5 VALUE 64.
+002270 01  DL100-MAX-DEPTH            PIC S9(07) COMP-5 VALUE 256.
+002280*----------------------------------------------------------------
+002290* YARD TABLES
+002300*----------------------------------------------------------------
+002310 01  BOXES.
+002320     05 BOX-COL OCCURS 64 TIMES.
+002330        10 BOX-VALUE PIC X OCCURS 256 TIMES VALUE SPACE.
+002340     05 BOX-COL-LENGTH PIC S9(07) COMP-5 OCCURS 64 TIMES.
+002350 01  CRATES.
+002360     05 CRATE-COL OCCURS 64 TIMES.
+002370        10 CRATE-VALUE PIC X OCCURS 256 TIMES VALUE SPACE.
+002380     05 CRATE-COL-LENGTH PIC S9(07) COMP-5 OCCURS 64 TIMES.
+002390 01  BOXES-LENGTH               PIC S9(07) COMP-5.
+002400 01  BOXES-ROW                  PIC S9(07) COMP-5.
+002410 01  BOXES-COL                  PIC S9(07) COMP-5.
+002420 01  INFILE-RECORD-LENGTH       PIC S9(07) COMP-5.
+002430 01  LINE-INDEX                 PIC S9(07) COMP-5.
+002440 01  INDEX-VALUE                PIC S9(07) COMP-5.
+002450     COPY MOVEREC.
+002460 01  DL100-BRACKET-SW           PIC X(01) VALUE 'N'.
+002470     88 DL100-LINE-HAS-BRACKET       VALUE 'Y'.
+002480     88 DL100-LINE-HAS-NO-BRACKET    VALUE 'N'.
+002490*----------------------------------------------------------------
+002500* FREE-FORMAT MOVE-LINE KEYWORD SCAN WORKING STORAGE
+002510*----------------------------------------------------------------
+002520 01  DL100-KEYWORD-TEXT         PIC X(04) VALUE SPACES.
+002530 01  DL100-KEYWORD-LENGTH       PIC S9(07) COMP-5.
+002540 01  DL100-KEYWORD-SW           PIC X(01) VALUE 'N'.
+002550     88 DL100-KEYWORD-FOUND         VALUE 'Y'.
+002560     88 DL100-KEYWORD-NOT-FOUND     VALUE 'N'.
+002570*----------------------------------------------------------------
+002580* REPORT WORKING STORAGE
+002590*----------------------------------------------------------------
+002600 01  DL100-RUN-DATE.
+002610     05 DL100-RUN-CCYY         PIC 9(04).
+002620     05 DL100-RUN-MM           PIC 9(02).
+002630     05 DL100-RUN-DD           PIC 9(02).
+002640 01  DL100-9000-RESULT          PIC X(0064) VALUE SPACES.
+002650 01  DL100-9001-RESULT          PIC X(0064) VALUE SPACES.
+002660*----------------------------------------------------------------
+002670* MANIFEST VALIDATION WORKING STORAGE
+002680*----------------------------------------------------------------
+002690 01  DL100-INFILE-STATUS       PIC X(02) VALUE SPACES.
+002700     88 DL100-INFILE-OK             VALUE '00'.
+002710 01  DL100-MOVE-NUMBER         PIC S9(07) COMP-5 VALUE ZERO.
+002720 01  DL100-ERROR-MESSAGE       PIC X(0132) VALUE SPACES.
+002730 01  DL100-EDIT-NUM1           PIC ZZZZZZ9.
+002740 01  DL100-EDIT-NUM2           PIC ZZZZZZ9.
+002750 01  DL100-EDIT-NUM3           PIC ZZZZZZ9.
+002760 01  DL100-EDIT-NUM4           PIC ZZZZZZ9.
+002770*----------------------------------------------------------------
+002780* AUDIT TRAIL WORKING STORAGE
+002790*----------------------------------------------------------------
+002800 01  DL100-AUDIT-STATUS        PIC X(02) VALUE SPACES.
+002810     88 DL100-AUDIT-OK              VALUE '00'.
+002820 01  DL100-AUDIT-9000-SRC-TOP  PIC X(01) VALUE SPACE.
+002830 01  DL100-AUDIT-9000-DST-TOP  PIC X(01) VALUE SPACE.
+002840 01  DL100-AUDIT-9001-SRC-TOP  PIC X(01) VALUE SPACE.
+002850 01  DL100-AUDIT-9001-DST-TOP  PIC X(01) VALUE SPACE.
+002860*----------------------------------------------------------------
+002870* FULL STACK DUMP WORKING STORAGE
+002880*----------------------------------------------------------------
+002890 01  DL100-DUMP-SW             PIC X(01) VALUE 'N'.
+002900     88 DL100-DUMP-STACKS           VALUE 'Y'.
+002910     88 DL100-DUMP-NO-STACKS        VALUE 'N'.
+002920 01  DL100-DUMP-INDEX          PIC S9(07) COMP-5.
+002930 01  DL100-DUMP-LINE           PIC X(0256) VALUE SPACES.
+002940*----------------------------------------------------------------
+002950* CHECKPOINT/RESTART WORKING STORAGE
+002960*----------------------------------------------------------------
+002970 01  DL100-CHECKPOINT-STATUS   PIC X(02) VALUE SPACES.
+002980     88 DL100-CHECKPOINT-FOUND      VALUE '00'.
+002990 01  DL100-CHECKPOINT-INTERVAL PIC S9(07) COMP-5 VALUE 50.
+003000 01  DL100-CKPT-QUOTIENT       PIC S9(07) COMP-5.
+003010 01  DL100-CKPT-REMAINDER      PIC S9(07) COMP-5.
+003020 01  DL100-LINES-READ          PIC S9(07) COMP-5 VALUE ZERO.
+003030 01  DL100-SKIP-COUNT          PIC S9(07) COMP-5.
+003040 01  DL100-RESUME-SW           PIC X(01) VALUE 'N'.
+003050     88 DL100-RESUMING              VALUE 'Y'.
+003060     88 DL100-NOT-RESUMING          VALUE 'N'.
+003070 01  DL100-RESUME-FROM-MOVE    PIC S9(07) COMP-5 VALUE ZERO.
+003080*----------------------------------------------------------------
+003090* BATCH MODE WORKING STORAGE
+003100*----------------------------------------------------------------
+003110 01  DL100-BATCH-SW            PIC X(01) VALUE 'N'.
+003120     88 DL100-BATCH-MODE            VALUE 'Y'.
+003130     88 DL100-BATCH-MODE-OFF        VALUE 'N'.
+003140 01  DL100-BATCH-STATUS        PIC X(02) VALUE SPACES.
+003150     88 DL100-BATCH-OK              VALUE '00'.
+003160 01  DL100-BATCH-FILE-COUNT    PIC S9(07) COMP-5 VALUE ZERO.
+003170 01  DL100-BATCH-BAD-COUNT     PIC S9(07) COMP-5 VALUE ZERO.
+003180 01  DL100-FILE-REJECTED-SW    PIC X(01) VALUE 'N'.
+003190     88 DL100-FILE-REJECTED         VALUE 'Y'.
+003200     88 DL100-FILE-NOT-REJECTED     VALUE 'N'.
+003210 01  DL100-ERROR-OPEN-SW       PIC X(01) VALUE 'N'.
+003220     88 DL100-ERROR-IS-OPEN         VALUE 'Y'.
+003230     88 DL100-ERROR-IS-CLOSED       VALUE 'N'.
+003240 01  DL100-AUDIT-OPEN-SW       PIC X(01) VALUE 'N'.
+003250     88 DL100-AUDIT-IS-OPEN         VALUE 'Y'.
+003260     88 DL100-AUDIT-IS-CLOSED       VALUE 'N'.
+003270 PROCEDURE DIVISION.
+003280*----------------------------------------------------------------
+003290 0000-MAINLINE.
+003300*----------------------------------------------------------------
+003310     PERFORM 0100-RESOLVE-MANIFEST-PATH THRU 0100-EXIT
+003320     PERFORM 0110-RESOLVE-REPORT-PATH THRU 0110-EXIT
+003330     PERFORM 0120-RESOLVE-ERROR-PATH THRU 0120-EXIT
+003340     PERFORM 0130-RESOLVE-AUDIT-PATH THRU 0130-EXIT
+003350     PERFORM 0135-RESOLVE-CHECKPOINT-PATH THRU 0135-EXIT
+003360     PERFORM 0140-RESOLVE-DUMP-OPTION THRU 0140-EXIT
+003370     PERFORM 0145-RESOLVE-BATCH-OPTION THRU 0145-EXIT
+003380     ACCEPT DL100-RUN-DATE FROM DATE YYYYMMDD
+003390     IF DL100-BATCH-MODE THEN
+003400         PERFORM 0020-RUN-BATCH THRU 0020-EXIT
+003410     ELSE
+003420         PERFORM 0990-LOAD-CHECKPOINT THRU 0990-EXIT
+003430         SET DL100-FILE-NOT-REJECTED TO TRUE
+003440         PERFORM 0010-PROCESS-ONE-MANIFEST THRU 0010-EXIT
+003450         PERFORM 0900-WRITE-REPORT THRU 0900-EXIT
+003460     END-IF
+003470     STOP RUN.
+003480*----------------------------------------------------------------
+003490 0010-PROCESS-ONE-MANIFEST.
+003500*    OPEN AND FULLY PROCESS ONE MANIFEST - THE DRAWING, THE
+003510*    STACK COUNT, AND EVERY MOVE LINE - AGAINST WHATEVER PATH IS
+003520*    CURRENTLY IN DL100-MANIFEST-PATH.  A SINGLE-MANIFEST RUN
+003530*    CALLS THIS ONCE; 0020-RUN-BATCH CALLS IT ONCE PER MANIFEST
+003540*    IN THE BATCH LIST, RESETTING THE YARD TABLES BETWEEN CALLS.
+003550*    AUDIT-FILE AND REPORT-FILE ARE OPENED/CLOSED HERE ONLY FOR
+003560*    A SINGLE-MANIFEST RUN - IN BATCH MODE THEY ARE ALREADY OPEN,
+003570*    SHARED ACROSS THE WHOLE BATCH, AND 0900-WRITE-REPORT ONLY
+003580*    APPENDS A SECTION PER MANIFEST INSTEAD OF OPENING THE FILE.
+003590*    CHECKPOINT/RESTART ALSO DOES NOT APPLY IN BATCH MODE.
+003600*----------------------------------------------------------------
+003610     OPEN INPUT  INFILE
+003620     IF NOT DL100-INFILE-OK THEN
+003630         STRING "UNABLE TO OPEN MANIFEST " DELIMITED BY SIZE
+003640             DL100-MANIFEST-PATH DELIMITED BY SPACE
+003650             " - FILE STATUS " DELIMITED BY SIZE
+003660             DL100-INFILE-STATUS DELIMITED BY SIZE
+003670             INTO DL100-ERROR-MESSAGE
+003680         PERFORM 0950-REJECT-MANIFEST THRU 0950-EXIT
+003690     END-IF
+003700     IF DL100-FILE-NOT-REJECTED THEN
+003710         IF DL100-BATCH-MODE THEN
+003720             MOVE SPACES TO AUDIT-RECORD
+003730             STRING "PROCESSING MANIFEST " DL100-MANIFEST-PATH
+003740                 DELIMITED BY SIZE INTO AUDIT-RECORD
+003750             WRITE AUDIT-RECORD
+003760         ELSE
+003770             IF DL100-RESUMING THEN
+003780                 OPEN EXTEND AUDIT-FILE
+003790                 IF NOT DL100-AUDIT-OK THEN
+003800                     OPEN OUTPUT AUDIT-FILE
+003810                 END-IF
+003820                 SET DL100-AUDIT-IS-OPEN TO TRUE
+003830                 MOVE DL100-MOVE-NUMBER TO DL100-EDIT-NUM1
+003840                 MOVE SPACES TO AUDIT-RECORD
+003850                 STRING "RUN RESUMED FROM CHECKPOINT AFTER MOVE "
+003860                     DL100-EDIT-NUM1
+003870                     DELIMITED BY SIZE INTO AUDIT-RECORD
+003880                 WRITE AUDIT-RECORD
+003890             ELSE
+003900                 OPEN OUTPUT AUDIT-FILE
+003910                 SET DL100-AUDIT-IS-OPEN TO TRUE
+003920                 MOVE SPACES TO AUDIT-RECORD
+003930                 STRING "MOVE AUDIT TRAIL - RUN DATE "
+003940                     DL100-RUN-CCYY "-" DL100-RUN-MM "-"
+003950                     DL100-RUN-DD
+003960                     DELIMITED BY SIZE INTO AUDIT-RECORD
+003970                 WRITE AUDIT-RECORD
+003980             END-IF
+003990         END-IF
+004000         IF DL100-RESUMING THEN
+004010             PERFORM 0995-SKIP-TO-CHECKPOINT THRU 0995-EXIT
+004020         ELSE
+004030             MOVE DL100-MAX-DEPTH TO BOXES-ROW
+004040             PERFORM UNTIL EXIT
+004050                 READ INFILE AT END
+004060                     DISPLAY "END"
+004070                 END-READ
+004080                 ADD 1 TO DL100-LINES-READ
+004090                 PERFORM 0150-CHECK-FOR-BRACKET THRU 0150-EXIT
+004100                 IF DL100-LINE-HAS-NO-BRACKET THEN
+004110                     EXIT PERFORM
+004120                 END-IF
+004130                 PERFORM 0160-VALIDATE-DRAWING-DEPTH THRU
+004140                     0160-EXIT
+004150                 IF DL100-FILE-REJECTED THEN
+004160                     EXIT PERFORM
+004170                 END-IF
+004180                 PERFORM PARSE-BOX-ROW
+004190                 ADD -1 TO BOXES-ROW
+004200             END-PERFORM
+004210             IF DL100-FILE-NOT-REJECTED THEN
+004220                 PERFORM 0200-COUNT-STACKS THRU 0200-EXIT
+004230             END-IF
+004240             IF DL100-FILE-NOT-REJECTED THEN
+004250                 MOVE 1 TO BOXES-COL
+004260                 PERFORM UNTIL BOXES-COL > BOXES-LENGTH
+004270                     PERFORM COMPACT-BOX-COL
+004280                     ADD 1 TO BOXES-COL
+004290                 END-PERFORM
+004300                 MOVE BOXES TO CRATES
+004310                 READ INFILE
+004320                 ADD 1 TO DL100-LINES-READ
+004330             END-IF
+004340         END-IF
+004350         IF DL100-FILE-NOT-REJECTED THEN
+004360             PERFORM UNTIL EXIT
+004370                 READ INFILE AT END
+004380                     EXIT PERFORM
+004390                 END-READ
+004400                 ADD 1 TO DL100-LINES-READ
+004410                 MOVE "move" TO DL100-KEYWORD-TEXT
+004420                 MOVE 4 TO DL100-KEYWORD-LENGTH
+004430                 PERFORM 0250-FIND-KEYWORD THRU 0250-EXIT
+004440                 PERFORM NUMBER-GET
+004450                 MOVE INDEX-VALUE TO MOVE-AMOUNT
+004460                 MOVE "from" TO DL100-KEYWORD-TEXT
+004470                 MOVE 4 TO DL100-KEYWORD-LENGTH
+004480                 PERFORM 0250-FIND-KEYWORD THRU 0250-EXIT
+004490                 PERFORM NUMBER-GET
+004500                 MOVE INDEX-VALUE TO MOVE-SOURCE
+004510                 MOVE "to  " TO DL100-KEYWORD-TEXT
+004520                 MOVE 2 TO DL100-KEYWORD-LENGTH
+004530                 PERFORM 0250-FIND-KEYWORD THRU 0250-EXIT
+004540                 PERFORM NUMBER-GET
+004550                 MOVE INDEX-VALUE TO MOVE-DEST
+004560                 ADD 1 TO DL100-MOVE-NUMBER
+004570                 PERFORM 0960-VALIDATE-MOVE THRU 0960-EXIT
+004580                 IF DL100-FILE-REJECTED THEN
+004590                     EXIT PERFORM
+004600                 END-IF
+004610                 MOVE MOVE-AMOUNT TO INDEX-VALUE
+004620                 PERFORM UNTIL MOVE-AMOUNT = 0
+004630                     ADD 1 TO BOX-COL-LENGTH(MOVE-DEST)
+004640                     ADD 1 TO CRATE-COL-LENGTH(MOVE-DEST)
+004650                     MOVE BOX-VALUE(MOVE-SOURCE,
+004660                       BOX-COL-LENGTH(MOVE-SOURCE))
+004670                          TO BOX-VALUE(MOVE-DEST,
+004680                          BOX-COL-LENGTH(MOVE-DEST))
+004690                     MOVE ' ' TO BOX-VALUE(MOVE-SOURCE,
+004700                          BOX-COL-LENGTH(MOVE-SOURCE))
+004710                     MOVE CRATE-VALUE(MOVE-SOURCE,
+004720                       CRATE-COL-LENGTH(MOVE-SOURCE)
+004730                       - MOVE-AMOUNT + 1)
+004740                       TO CRATE-VALUE(MOVE-DEST,
+004750                       CRATE-COL-LENGTH(MOVE-DEST))
+004760                     MOVE ' ' TO CRATE-VALUE(MOVE-SOURCE,
+004770                          CRATE-COL-LENGTH(MOVE-SOURCE)
+004780                          - MOVE-AMOUNT + 1)
+004790                     SUBTRACT 1 FROM BOX-COL-LENGTH(MOVE-SOURCE)
+004800                     SUBTRACT 1 FROM MOVE-AMOUNT
+004810                 END-PERFORM
+004820                 SUBTRACT INDEX-VALUE FROM
+004830                     CRATE-COL-LENGTH(MOVE-SOURCE)
+004840                 PERFORM 0970-WRITE-AUDIT-RECORD THRU 0970-EXIT
+004850                 IF NOT DL100-BATCH-MODE THEN
+004860                     DIVIDE DL100-MOVE-NUMBER BY
+004870                         DL100-CHECKPOINT-INTERVAL
+004880                         GIVING DL100-CKPT-QUOTIENT
+004890                         REMAINDER DL100-CKPT-REMAINDER
+004900                     IF DL100-CKPT-REMAINDER = 0 THEN
+004910                         PERFORM 0980-WRITE-CHECKPOINT
+004920                             THRU 0980-EXIT
+004930                     END-IF
+004940                 END-IF
+004950             END-PERFORM
+004960         END-IF
+004970         IF DL100-FILE-NOT-REJECTED THEN
+004980             MOVE SPACES TO DL100-9000-RESULT
+004990             MOVE SPACES TO DL100-9001-RESULT
+005000             SET BOXES-COL TO 1
+005010             PERFORM UNTIL BOXES-COL = BOXES-LENGTH
+005020                 IF BOX-COL-LENGTH(BOXES-COL) > 0 THEN
+005030                     MOVE BOX-COL(BOXES-COL)
+005040                         (BOX-COL-LENGTH(BOXES-COL):1)
+005050                          TO DL100-9000-RESULT(BOXES-COL:1)
+005060                 END-IF
+005070                 ADD 1 TO BOXES-COL
+005080             END-PERFORM
+005090             IF BOX-COL-LENGTH(BOXES-COL) > 0 THEN
+005100                 MOVE BOX-COL(BOXES-COL)
+005110                     (BOX-COL-LENGTH(BOXES-COL):1)
+005120                      TO DL100-9000-RESULT(BOXES-COL:1)
+005130             END-IF
+005140             SET BOXES-COL TO 1
+005150             PERFORM UNTIL BOXES-COL = BOXES-LENGTH
+005160                 IF CRATE-COL-LENGTH(BOXES-COL) > 0 THEN
+005170                     MOVE CRATE-COL(BOXES-COL)
+005180                         (CRATE-COL-LENGTH(BOXES-COL):1)
+005190                          TO DL100-9001-RESULT(BOXES-COL:1)
+005200                 END-IF
+005210                 ADD 1 TO BOXES-COL
+005220             END-PERFORM
+005230             IF CRATE-COL-LENGTH(BOXES-COL) > 0 THEN
+005240                 MOVE CRATE-COL(BOXES-COL)
+005250                     (CRATE-COL-LENGTH(BOXES-COL):1)
+005260                      TO DL100-9001-RESULT(BOXES-COL:1)
+005270             END-IF
+005280             CLOSE INFILE
+005290         END-IF
+005300         IF NOT DL100-BATCH-MODE THEN
+005310             CLOSE AUDIT-FILE
+005320             SET DL100-AUDIT-IS-CLOSED TO TRUE
+005330             PERFORM 0985-CLEAR-CHECKPOINT THRU 0985-EXIT
+005340         END-IF
+005350     END-IF
+005360     .
+005370 0010-EXIT.
+005380     EXIT.
+005390*----------------------------------------------------------------
+005400 0015-RESET-YARD-TABLES.
+005410*    A BATCH RUN REUSES THE SAME BOXES/CRATES WORKING STORAGE FOR
+005420*    EVERY MANIFEST IN THE LIST, SO EACH ONE STARTS FROM A CLEAN
+005430*    SLATE INSTEAD OF INHERITING THE PRIOR DAY'S STACK CONTENTS.
+005440*----------------------------------------------------------------
+005450     INITIALIZE BOXES CRATES
+005460     MOVE ZERO TO BOXES-LENGTH
+005470     MOVE ZERO TO DL100-MOVE-NUMBER
+005480     MOVE ZERO TO DL100-LINES-READ
+005490     MOVE SPACES TO DL100-9000-RESULT
+005500     MOVE SPACES TO DL100-9001-RESULT
+005510     SET DL100-NOT-RESUMING TO TRUE
+005520     .
+005530 0015-EXIT.
+005540     EXIT.
+005550*----------------------------------------------------------------
+005560 0020-RUN-BATCH.
+005570*    THE MANIFEST PATH RESOLVED BY 0100-RESOLVE-MANIFEST-PATH IS,
+005580*    IN BATCH MODE, THE PATH OF A LIST FILE NAMING ONE MANIFEST
+005590*    PER LINE.  EACH LINE IS RUN IN TURN THROUGH
+005600*    0010-PROCESS-ONE-MANIFEST AND APPENDED AS ITS OWN SECTION OF
+005610*    ONE CONSOLIDATED REPORT, SO A BACKLOG OF MISSED DAYS CAN BE
+005620*    CLEARED IN ONE JOB SUBMISSION INSTEAD OF ONE RUN PER FILE.
+005630*    A MANIFEST THAT FAILS TO OPEN OR FAILS VALIDATION IS LOGGED
+005640*    TO ERROR-FILE AND SKIPPED - IT DOES NOT STOP THE REST OF THE
+005650*    BATCH - AND RETURN-CODE IS SET TO 16 AT THE END IF ANY
+005660*    MANIFEST IN THE BATCH WAS SKIPPED THIS WAY.
+005670*----------------------------------------------------------------
+005680     MOVE DL100-MANIFEST-PATH TO DL100-BATCH-LIST-PATH
+005690     OPEN INPUT BATCH-FILE
+005700     IF NOT DL100-BATCH-OK THEN
+005710         STRING "UNABLE TO OPEN BATCH LIST " DELIMITED BY SIZE
+005720             DL100-BATCH-LIST-PATH DELIMITED BY SPACE
+005730             " - FILE STATUS " DELIMITED BY SIZE
+005740             DL100-BATCH-STATUS DELIMITED BY SIZE
+005750             INTO DL100-ERROR-MESSAGE
+005760         OPEN OUTPUT ERROR-FILE
+005770         MOVE SPACES TO ERROR-RECORD
+005780         MOVE DL100-ERROR-MESSAGE TO ERROR-RECORD
+005790         WRITE ERROR-RECORD
+005800         CLOSE ERROR-FILE
+005810         MOVE 16 TO RETURN-CODE
+005820         STOP RUN
+005830     END-IF
+005840     SET DL100-ERROR-IS-CLOSED TO TRUE
+005850     OPEN OUTPUT AUDIT-FILE
+005860     SET DL100-AUDIT-IS-OPEN TO TRUE
+005870     MOVE SPACES TO AUDIT-RECORD
+005880     STRING "MOVE AUDIT TRAIL - BATCH RUN DATE "
+005890         DL100-RUN-CCYY "-" DL100-RUN-MM "-" DL100-RUN-DD
+005900         DELIMITED BY SIZE INTO AUDIT-RECORD
+005910     WRITE AUDIT-RECORD
+005920     OPEN OUTPUT REPORT-FILE
+005930     MOVE SPACES TO REPORT-RECORD
+005940     STRING "YARD MANIFEST RESULTS - BATCH RUN DATE "
+005950         DL100-RUN-CCYY "-" DL100-RUN-MM "-" DL100-RUN-DD
+005960         DELIMITED BY SIZE INTO REPORT-RECORD
+005970     WRITE REPORT-RECORD
+005980     PERFORM UNTIL EXIT
+005990         READ BATCH-FILE AT END
+006000             EXIT PERFORM
+006010         END-READ
+006020         IF BATCH-RECORD NOT = SPACES THEN
+006030             ADD 1 TO DL100-BATCH-FILE-COUNT
+006040             MOVE BATCH-RECORD TO DL100-MANIFEST-PATH
+006050             PERFORM 0015-RESET-YARD-TABLES THRU 0015-EXIT
+006060             SET DL100-FILE-NOT-REJECTED TO TRUE
+006070             PERFORM 0010-PROCESS-ONE-MANIFEST THRU 0010-EXIT
+006080             PERFORM 0900-WRITE-REPORT THRU 0900-EXIT
+006090             IF DL100-FILE-REJECTED THEN
+006100                 ADD 1 TO DL100-BATCH-BAD-COUNT
+006110             END-IF
+006120         END-IF
+006130     END-PERFORM
+006140     CLOSE BATCH-FILE
+006150     CLOSE AUDIT-FILE
+006160     SET DL100-AUDIT-IS-CLOSED TO TRUE
+006170     CLOSE REPORT-FILE
+006180     IF DL100-ERROR-IS-OPEN THEN
+006190         CLOSE ERROR-FILE
+006200     END-IF
+006210     IF DL100-BATCH-BAD-COUNT > 0 THEN
+006220         MOVE 16 TO RETURN-CODE
+006230     ELSE
+006240         MOVE 0 TO RETURN-CODE
+006250     END-IF
+006260     .
+006270 0020-EXIT.
+006280     EXIT.
+006290*----------------------------------------------------------------
+006300 0100-RESOLVE-MANIFEST-PATH.
+006310*    RESOLVE THE MANIFEST PATH FROM, IN ORDER OF PRECEDENCE:
+006320*    (1) THE FIRST COMMAND LINE ARGUMENT
+006330*    (2) THE DL100-MANIFEST-PATH ENVIRONMENT VARIABLE
+006340*    (3) THE ORIGINAL BUILT-IN DEFAULT PATH
+006350*----------------------------------------------------------------
+006360     DISPLAY 1 UPON ARGUMENT-NUMBER
+006370     ACCEPT DL100-MANIFEST-PATH FROM ARGUMENT-VALUE
+006380         ON EXCEPTION
+006390             MOVE SPACES TO DL100-MANIFEST-PATH
+006400     END-ACCEPT
+006410     IF DL100-MANIFEST-PATH = SPACES THEN
+006420         ACCEPT DL100-MANIFEST-PATH FROM ENVIRONMENT
+006430             "DL100-MANIFEST-PATH"
+006440         ON EXCEPTION
+006450             MOVE SPACES TO DL100-MANIFEST-PATH
+006460         END-ACCEPT
+006470     END-IF
+006480     IF DL100-MANIFEST-PATH = SPACES THEN
+006490         MOVE DL100-DEFAULT-PATH TO DL100-MANIFEST-PATH
+006500     END-IF
+006510     .
+006520 0100-EXIT.
+006530     EXIT.
+006540*----------------------------------------------------------------
+006550 0110-RESOLVE-REPORT-PATH.
+006560*    RESOLVE THE REPORT PATH FROM, IN ORDER OF PRECEDENCE:
+006570*    (1) THE SECOND COMMAND LINE ARGUMENT
+006580*    (2) THE DL100-REPORT-PATH ENVIRONMENT VARIABLE
+006590*    (3) THE BUILT-IN DEFAULT PATH
+006600*----------------------------------------------------------------
+006610     DISPLAY 2 UPON ARGUMENT-NUMBER
+006620     ACCEPT DL100-REPORT-PATH FROM ARGUMENT-VALUE
+006630         ON EXCEPTION
+006640             MOVE SPACES TO DL100-REPORT-PATH
+006650     END-ACCEPT
+006660     IF DL100-REPORT-PATH = SPACES THEN
+006670         ACCEPT DL100-REPORT-PATH FROM ENVIRONMENT
+006680             "DL100-REPORT-PATH"
+006690         ON EXCEPTION
+006700             MOVE SPACES TO DL100-REPORT-PATH
+006710         END-ACCEPT
+006720     END-IF
+006730     IF DL100-REPORT-PATH = SPACES THEN
+006740         MOVE DL100-DEFAULT-REPORT-PATH TO DL100-REPORT-PATH
+006750     END-IF
+006760     .
+006770 0110-EXIT.
+006780     EXIT.
+006790*----------------------------------------------------------------
+006800 0120-RESOLVE-ERROR-PATH.
+006810*    RESOLVE THE ERROR-REPORT PATH FROM, IN ORDER OF PRECEDENCE:
+006820*    (1) THE THIRD COMMAND LINE ARGUMENT
+006830*    (2) THE DL100-ERROR-PATH ENVIRONMENT VARIABLE
+006840*    (3) THE BUILT-IN DEFAULT PATH
+006850*----------------------------------------------------------------
+006860     DISPLAY 3 UPON ARGUMENT-NUMBER
+006870     ACCEPT DL100-ERROR-PATH FROM ARGUMENT-VALUE
+006880         ON EXCEPTION
+006890             MOVE SPACES TO DL100-ERROR-PATH
+006900     END-ACCEPT
+006910     IF DL100-ERROR-PATH = SPACES THEN
+006920         ACCEPT DL100-ERROR-PATH FROM ENVIRONMENT
+006930             "DL100-ERROR-PATH"
+006940         ON EXCEPTION
+006950             MOVE SPACES TO DL100-ERROR-PATH
+006960         END-ACCEPT
+006970     END-IF
+006980     IF DL100-ERROR-PATH = SPACES THEN
+006990         MOVE DL100-DEFAULT-ERROR-PATH TO DL100-ERROR-PATH
+007000     END-IF
+007010     .
+007020 0120-EXIT.
+007030     EXIT.
+007040*----------------------------------------------------------------
+007050 0130-RESOLVE-AUDIT-PATH.
+007060*    RESOLVE THE AUDIT-TRAIL PATH FROM, IN ORDER OF PRECEDENCE:
+007070*    (1) THE FOURTH COMMAND LINE ARGUMENT
+007080*    (2) THE DL100-AUDIT-PATH ENVIRONMENT VARIABLE
+007090*    (3) THE BUILT-IN DEFAULT PATH
+007100*----------------------------------------------------------------
+007110     DISPLAY 4 UPON ARGUMENT-NUMBER
+007120     ACCEPT DL100-AUDIT-PATH FROM ARGUMENT-VALUE
+007130         ON EXCEPTION
+007140             MOVE SPACES TO DL100-AUDIT-PATH
+007150     END-ACCEPT
+007160     IF DL100-AUDIT-PATH = SPACES THEN
+007170         ACCEPT DL100-AUDIT-PATH FROM ENVIRONMENT
+007180             "DL100-AUDIT-PATH"
+007190         ON EXCEPTION
+007200             MOVE SPACES TO DL100-AUDIT-PATH
+007210         END-ACCEPT
+007220     END-IF
+007230     IF DL100-AUDIT-PATH = SPACES THEN
+007240         MOVE DL100-DEFAULT-AUDIT-PATH TO DL100-AUDIT-PATH
+007250     END-IF
+007260     .
+007270 0130-EXIT.
+007280     EXIT.
+007290*----------------------------------------------------------------
+007300 0135-RESOLVE-CHECKPOINT-PATH.
+007310*    RESOLVE THE CHECKPOINT PATH FROM, IN ORDER OF PRECEDENCE:
+007320*    (1) THE FIFTH COMMAND LINE ARGUMENT
+007330*    (2) THE DL100-CHECKPOINT-PATH ENVIRONMENT VARIABLE
+007340*    (3) THE BUILT-IN DEFAULT PATH
+007350*----------------------------------------------------------------
+007360     DISPLAY 5 UPON ARGUMENT-NUMBER
+007370     ACCEPT DL100-CHECKPOINT-PATH FROM ARGUMENT-VALUE
+007380         ON EXCEPTION
+007390             MOVE SPACES TO DL100-CHECKPOINT-PATH
+007400     END-ACCEPT
+007410     IF DL100-CHECKPOINT-PATH = SPACES THEN
+007420         ACCEPT DL100-CHECKPOINT-PATH FROM ENVIRONMENT
+007430             "DL100-CHECKPOINT-PATH"
+007440         ON EXCEPTION
+007450             MOVE SPACES TO DL100-CHECKPOINT-PATH
+007460         END-ACCEPT
+007470     END-IF
+007480     IF DL100-CHECKPOINT-PATH = SPACES THEN
+007490         MOVE DL100-DEFAULT-CHECKPOINT-PATH
+007500              TO DL100-CHECKPOINT-PATH
+007510     END-IF
+007520     .
+007530 0135-EXIT.
+007540     EXIT.
+007550*----------------------------------------------------------------
+007560 0140-RESOLVE-DUMP-OPTION.
+007570*    THE FULL-STACK-DUMP OPTION IS OFF UNLESS TURNED ON, IN
+007580*    ORDER OF PRECEDENCE, BY:
+007590*    (1) A SIXTH COMMAND LINE ARGUMENT OF 'Y'
+007600*    (2) A DL100-STACK-DUMP ENVIRONMENT VARIABLE OF 'Y'
+007610*----------------------------------------------------------------
+007620     SET DL100-DUMP-NO-STACKS TO TRUE
+007630     DISPLAY 6 UPON ARGUMENT-NUMBER
+007640     ACCEPT DL100-DUMP-SW FROM ARGUMENT-VALUE
+007650         ON EXCEPTION
+007660             SET DL100-DUMP-NO-STACKS TO TRUE
+007670     END-ACCEPT
+007680     IF NOT DL100-DUMP-STACKS THEN
+007690         ACCEPT DL100-DUMP-SW FROM ENVIRONMENT
+007700             "DL100-STACK-DUMP"
+007710         ON EXCEPTION
+007720             SET DL100-DUMP-NO-STACKS TO TRUE
+007730         END-ACCEPT
+007740     END-IF
+007750     IF DL100-DUMP-SW NOT = 'Y' THEN
+007760         SET DL100-DUMP-NO-STACKS TO TRUE
+007770     END-IF
+007780     .
+007790 0140-EXIT.
+007800     EXIT.
+007810*----------------------------------------------------------------
+007820 0145-RESOLVE-BATCH-OPTION.
+007830*    BATCH MODE IS OFF UNLESS TURNED ON, IN ORDER OF PRECEDENCE,
+007840*    BY:
+007850*    (1) A SEVENTH COMMAND LINE ARGUMENT OF 'Y'
+007860*    (2) A DL100-BATCH-MODE ENVIRONMENT VARIABLE OF 'Y'
+007870*    WHEN ON, THE MANIFEST PATH RESOLVED BY
+007880*    0100-RESOLVE-MANIFEST-PATH NAMES A BATCH LIST FILE (ONE
+007890*    MANIFEST PATH PER LINE) INSTEAD OF A SINGLE MANIFEST.
+007900*----------------------------------------------------------------
+007910     SET DL100-BATCH-MODE-OFF TO TRUE
+007920     DISPLAY 7 UPON ARGUMENT-NUMBER
+007930     ACCEPT DL100-BATCH-SW FROM ARGUMENT-VALUE
+007940         ON EXCEPTION
+007950             SET DL100-BATCH-MODE-OFF TO TRUE
+007960     END-ACCEPT
+007970     IF NOT DL100-BATCH-MODE THEN
+007980         ACCEPT DL100-BATCH-SW FROM ENVIRONMENT
+007990             "DL100-BATCH-MODE"
+008000         ON EXCEPTION
+008010             SET DL100-BATCH-MODE-OFF TO TRUE
+008020         END-ACCEPT
+008030     END-IF
+008040     IF DL100-BATCH-SW NOT = 'Y' THEN
+008050         SET DL100-BATCH-MODE-OFF TO TRUE
+008060     END-IF
+008070     .
+008080 0145-EXIT.
+008090     EXIT.
+008100*----------------------------------------------------------------
+008110 0150-CHECK-FOR-BRACKET.
+008120*    A YARD DRAWING ROW ALWAYS HAS AT LEAST ONE '[' CHARACTER.
+008130*    THE COLUMN-HEADER ROW THAT FOLLOWS THE DRAWING NEVER DOES,
+008140*    REGARDLESS OF HOW MANY DIGITS ITS STACK NUMBERS RUN TO, SO
+008150*    SCANNING FOR A BRACKET IS HOW THE END OF THE DRAWING IS
+008160*    RECOGNIZED INSTEAD OF LIFTING A FIXED COLUMN.
+008170*----------------------------------------------------------------
+008180     SET DL100-LINE-HAS-NO-BRACKET TO TRUE
+008190     MOVE 1 TO LINE-INDEX
+008200     PERFORM UNTIL LINE-INDEX > INFILE-RECORD-LENGTH
+008210                OR DL100-LINE-HAS-BRACKET
+008220         IF INFILE-DATA(LINE-INDEX) = '[' THEN
+008230             SET DL100-LINE-HAS-BRACKET TO TRUE
+008240         END-IF
+008250         ADD 1 TO LINE-INDEX
+008260     END-PERFORM
+008270     .
+008280 0150-EXIT.
+008290     EXIT.
+008300*----------------------------------------------------------------
+008310 0200-COUNT-STACKS.
+008320*    COUNT THE STACK NUMBERS ON THE COLUMN-HEADER LINE BY
+008330*    TOKEN, NOT BY LIFTING A FIXED COLUMN, SO THE STACK COUNT
+008340*    IS NOT LIMITED TO A SINGLE DIGIT.
+008350*----------------------------------------------------------------
+008360     MOVE ZERO TO BOXES-LENGTH
+008370     MOVE 1 TO LINE-INDEX
+008380     PERFORM UNTIL LINE-INDEX > INFILE-RECORD-LENGTH
+008390         IF INFILE-DATA(LINE-INDEX) NOT = ' ' THEN
+008400             ADD 1 TO BOXES-LENGTH
+008410             PERFORM UNTIL
+008420                 LINE-INDEX > INFILE-RECORD-LENGTH OR
+008430                 INFILE-DATA(LINE-INDEX) = ' '
+008440                 ADD 1 TO LINE-INDEX
+008450             END-PERFORM
+008460         ELSE
+008470             ADD 1 TO LINE-INDEX
+008480         END-IF
+008490     END-PERFORM
+008500     IF BOXES-LENGTH > DL100-MAX-STACKS THEN
+008510         MOVE DL100-MOVE-NUMBER TO DL100-EDIT-NUM1
+008520         MOVE DL100-MAX-STACKS  TO DL100-EDIT-NUM2
+008530         STRING "MANIFEST NAMES MORE THAN " DL100-EDIT-NUM2
+008540             " STACKS - REJECTED"
+008550             DELIMITED BY SIZE INTO DL100-ERROR-MESSAGE
+008560         CLOSE INFILE
+008570         PERFORM 0950-REJECT-MANIFEST THRU 0950-EXIT
+008580     END-IF
+008590     .
+008600 0200-EXIT.
+008610     EXIT.
+008620*----------------------------------------------------------------
+008630 0160-VALIDATE-DRAWING-DEPTH.
+008640*    A DRAWING TALLER THAN DL100-MAX-DEPTH ROWS WOULD DRIVE
+008650*    BOXES-ROW PAST THE BOTTOM OF THE BOX-VALUE/CRATE-VALUE
+008660*    TABLES INSTEAD OF STOPPING AT THE ACTUAL YARD FLOOR, SO
+008670*    THE MANIFEST IS REJECTED HERE, BEFORE PARSE-BOX-ROW EVER
+008680*    RUNS AGAINST THE OFFENDING ROW, RATHER THAN LEFT TO INDEX
+008690*    PAST THE TABLE.
+008700*----------------------------------------------------------------
+008710     IF BOXES-ROW < 1 THEN
+008720         MOVE DL100-MAX-DEPTH TO DL100-EDIT-NUM1
+008730         STRING "DRAWING IS TALLER THAN " DL100-EDIT-NUM1
+008740             " ROWS - MANIFEST REJECTED"
+008750             DELIMITED BY SIZE INTO DL100-ERROR-MESSAGE
+008760         CLOSE INFILE
+008770         PERFORM 0950-REJECT-MANIFEST THRU 0950-EXIT
+008780     END-IF
+008790     .
+008800 0160-EXIT.
+008810     EXIT.
+008820*----------------------------------------------------------------
+008830 0250-FIND-KEYWORD.
+008840*    LOCATE THE NEXT OCCURRENCE OF DL100-KEYWORD-TEXT (LENGTH
+008850*    DL100-KEYWORD-LENGTH) ANYWHERE ON THE CURRENT MOVE LINE AND
+008860*    LEAVE LINE-INDEX POINTING AT THE FIRST NON-SPACE CHARACTER
+008870*    AFTER IT.  THIS LETS "MOVE"/"FROM"/"TO" BE FOUND REGARDLESS
+008880*    OF HOW MANY SPACES SEPARATE THEM FROM THE SURROUNDING
+008890*    NUMBERS, INSTEAD OF ASSUMING THE FIXED SINGLE-SPACE WIDTHS
+008900*    THE ORIGINAL MANIFEST FORMAT HAPPENED TO USE.
+008910*----------------------------------------------------------------
+008920     MOVE 1 TO LINE-INDEX
+008930     SET DL100-KEYWORD-NOT-FOUND TO TRUE
+008940     PERFORM UNTIL DL100-KEYWORD-FOUND
+008950                OR LINE-INDEX + DL100-KEYWORD-LENGTH - 1
+008960                     > INFILE-RECORD-LENGTH
+008970         IF INFILE-RECORD(LINE-INDEX:DL100-KEYWORD-LENGTH) =
+008980             DL100-KEYWORD-TEXT(1:DL100-KEYWORD-LENGTH) THEN
+008990             SET DL100-KEYWORD-FOUND TO TRUE
+009000             ADD DL100-KEYWORD-LENGTH TO LINE-INDEX
+009010         ELSE
+009020             ADD 1 TO LINE-INDEX
+009030         END-IF
+009040     END-PERFORM
+009050     PERFORM UNTIL LINE-INDEX > INFILE-RECORD-LENGTH
+009060                OR INFILE-DATA(LINE-INDEX) NOT = ' '
+009070         ADD 1 TO LINE-INDEX
+009080     END-PERFORM
+009090     .
+009100 0250-EXIT.
+009110     EXIT.
+009120*----------------------------------------------------------------
+009130 NUMBER-GET.
+009140     MOVE LINE-INDEX TO INDEX-VALUE
+009150     PERFORM UNTIL
+009160         INFILE-DATA(LINE-INDEX) = ' ' OR
+009170         LINE-INDEX = INFILE-RECORD-LENGTH + 1
+009180         ADD 1 TO LINE-INDEX
+009190     END-PERFORM
+009200     MOVE INFILE-RECORD(INDEX-VALUE:LINE-INDEX - INDEX-VALUE)
+009210          TO INDEX-VALUE
+009220     EXIT PARAGRAPH.
+009230*----------------------------------------------------------------
+009240 PARSE-BOX-ROW.
+009250*    A ROW WITH MORE COLUMNS THAN DL100-MAX-STACKS IS NOT WRITTEN
+009260*    PAST THE END OF BOX-VALUE - 0200-COUNT-STACKS REJECTS THE
+009270*    WHOLE MANIFEST ONCE THE COLUMN-HEADER LINE CONFIRMS THE
+009280*    STACK COUNT IS TOO WIDE, SO THIS IS JUST A SAFETY BACKSTOP
+009290*    AGAINST INDEXING PAST THE TABLE IN THE MEANTIME.
+009300     MOVE 1 TO LINE-INDEX
+009310     MOVE 1 TO BOXES-COL
+009320     PERFORM UNTIL LINE-INDEX > INFILE-RECORD-LENGTH
+009330         IF INFILE-DATA(LINE-INDEX) = '[' AND
+009340             BOXES-COL NOT > DL100-MAX-STACKS THEN
+009350             MOVE INFILE-DATA(LINE-INDEX + 1)
+009360                  TO BOX-VALUE(BOXES-COL, BOXES-ROW)
+009370         END-IF
+009380         ADD 4 TO LINE-INDEX
+009390         ADD 1 TO BOXES-COL
+009400     END-PERFORM
+009410     EXIT PARAGRAPH.
+009420*----------------------------------------------------------------
+009430 COMPACT-BOX-COL.
+009440*    A BAY THAT NEVER RECEIVES A CRATE IN THE DRAWING IS ALL
+009450*    SPACES TOP TO BOTTOM - THE LEADING SCAN BELOW MUST STOP AT
+009460*    DL100-MAX-DEPTH RATHER THAN RUN THE SUBSCRIPT PAST THE
+009470*    BOTTOM OF BOX-VALUE LOOKING FOR A CELL THAT IS NEVER THERE,
+009480*    AND MUST LEAVE THE BAY AT LENGTH ZERO INSTEAD OF WHATEVER
+009490*    GARBAGE BOXES-ROW REACHED.
+009500     SET BOXES-ROW TO 1
+009510     PERFORM UNTIL BOXES-ROW > DL100-MAX-DEPTH
+009520         OR BOX-VALUE(BOXES-COL, BOXES-ROW) NOT = ' '
+009530         ADD 1 TO BOXES-ROW
+009540     END-PERFORM
+009550     IF BOXES-ROW > DL100-MAX-DEPTH THEN
+009560         SET BOX-COL-LENGTH(BOXES-COL) TO 0
+009570     ELSE
+009580         SET BOX-COL-LENGTH(BOXES-COL) TO 1
+009590         PERFORM UNTIL BOXES-ROW > DL100-MAX-DEPTH
+009600             MOVE BOX-VALUE(BOXES-COL, BOXES-ROW)
+009610                  TO BOX-VALUE(BOXES-COL,
+009620                     BOX-COL-LENGTH(BOXES-COL))
+009630             MOVE ' '  TO BOX-VALUE(BOXES-COL, BOXES-ROW)
+009640             ADD 1 TO BOXES-ROW
+009650             ADD 1 TO BOX-COL-LENGTH(BOXES-COL)
+009660         END-PERFORM
+009670         PERFORM UNTIL NOT
+009680             BOX-VALUE(BOXES-COL, BOX-COL-LENGTH(BOXES-COL)) = ' '
+009690             SUBTRACT 1 FROM BOX-COL-LENGTH(BOXES-COL)
+009700         END-PERFORM
+009710     END-IF
+009720     EXIT PARAGRAPH.
+009730*----------------------------------------------------------------
+009740 0960-VALIDATE-MOVE.
+009750*    A MOVE LINE IS ONLY TRUSTED IF ITS SOURCE AND DEST STACK
+009760*    NUMBERS FALL WITHIN THE STACK COUNT ACTUALLY FOUND ON THE
+009770*    MANIFEST'S COLUMN-HEADER LINE, AND ITS AMOUNT IS POSITIVE.
+009780*    A MANIFEST THAT FAILS THIS CHECK IS REJECTED OUTRIGHT
+009790*    RATHER THAN LEFT TO CORRUPT BOX-VALUE OR CRATE-VALUE.
+009800*    THE AMOUNT ALSO MAY NOT EXCEED THE NUMBER OF CRATES ACTUALLY
+009810*    SITTING ON THE SOURCE BAY - OTHERWISE THE MOVE LOOP WOULD
+009820*    DRIVE BOX-COL-LENGTH/CRATE-COL-LENGTH NEGATIVE AND CORRUPT
+009830*    BOX-VALUE/CRATE-VALUE RATHER THAN BE CAUGHT HERE.
+009840*----------------------------------------------------------------
+009850     IF MOVE-AMOUNT < 1
+009860         OR MOVE-SOURCE < 1 OR MOVE-SOURCE > BOXES-LENGTH
+009870         OR MOVE-DEST   < 1 OR MOVE-DEST   > BOXES-LENGTH THEN
+009880         MOVE DL100-MOVE-NUMBER TO DL100-EDIT-NUM1
+009890         MOVE MOVE-SOURCE       TO DL100-EDIT-NUM2
+009900         MOVE MOVE-DEST         TO DL100-EDIT-NUM3
+009910         MOVE BOXES-LENGTH      TO DL100-EDIT-NUM4
+009920         STRING "MOVE " DL100-EDIT-NUM1
+009930             " IS OUT OF RANGE - SOURCE " DL100-EDIT-NUM2
+009940             " DEST " DL100-EDIT-NUM3
+009950             " AMOUNT MUST BE POSITIVE AND STACKS 1 THRU "
+009960             DL100-EDIT-NUM4
+009970             DELIMITED BY SIZE INTO DL100-ERROR-MESSAGE
+009980         CLOSE INFILE
+009990         PERFORM 0950-REJECT-MANIFEST THRU 0950-EXIT
+010000     ELSE
+010010         IF MOVE-AMOUNT > BOX-COL-LENGTH(MOVE-SOURCE) THEN
+010020             MOVE DL100-MOVE-NUMBER            TO DL100-EDIT-NUM1
+010030             MOVE MOVE-AMOUNT                  TO DL100-EDIT-NUM2
+010040             MOVE BOX-COL-LENGTH(MOVE-SOURCE)  TO DL100-EDIT-NUM3
+010050             MOVE MOVE-SOURCE                  TO DL100-EDIT-NUM4
+010060             STRING "MOVE " DL100-EDIT-NUM1
+010070                 " AMOUNT " DL100-EDIT-NUM2
+010080                 " EXCEEDS THE " DL100-EDIT-NUM3
+010090                 " CRATES ON SOURCE STACK " DL100-EDIT-NUM4
+010100                 DELIMITED BY SIZE INTO DL100-ERROR-MESSAGE
+010110             CLOSE INFILE
+010120             PERFORM 0950-REJECT-MANIFEST THRU 0950-EXIT
+010130         END-IF
+010140     END-IF
+010150     .
+010160 0960-EXIT.
+010170     EXIT.
+010180*----------------------------------------------------------------
+010190 0970-WRITE-AUDIT-RECORD.
+010200*    APPEND ONE LINE TO THE AUDIT TRAIL FOR THE MOVE JUST
+010210*    APPLIED, INCLUDING THE RESULTING TOP OF THE SOURCE AND
+010220*    DEST STACKS FOR BOTH MODELS, SO STACK STATE AT ANY POINT
+010230*    IN THE DAY CAN BE RECONSTRUCTED WITHOUT REPLAYING THE
+010240*    WHOLE MANIFEST BY HAND.
+010250*----------------------------------------------------------------
+010260     MOVE SPACE TO DL100-AUDIT-9000-SRC-TOP
+010270     MOVE SPACE TO DL100-AUDIT-9000-DST-TOP
+010280     MOVE SPACE TO DL100-AUDIT-9001-SRC-TOP
+010290     MOVE SPACE TO DL100-AUDIT-9001-DST-TOP
+010300     IF BOX-COL-LENGTH(MOVE-SOURCE) > 0 THEN
+010310         MOVE BOX-VALUE(MOVE-SOURCE, BOX-COL-LENGTH(MOVE-SOURCE))
+010320              TO DL100-AUDIT-9000-SRC-TOP
+010330     END-IF
+010340     IF BOX-COL-LENGTH(MOVE-DEST) > 0 THEN
+010350         MOVE BOX-VALUE(MOVE-DEST, BOX-COL-LENGTH(MOVE-DEST))
+010360              TO DL100-AUDIT-9000-DST-TOP
+010370     END-IF
+010380     IF CRATE-COL-LENGTH(MOVE-SOURCE) > 0 THEN
+010390         MOVE CRATE-VALUE(MOVE-SOURCE,
+010400             CRATE-COL-LENGTH(MOVE-SOURCE))
+010410             TO DL100-AUDIT-9001-SRC-TOP
+010420     END-IF
+010430     IF CRATE-COL-LENGTH(MOVE-DEST) > 0 THEN
+010440         MOVE CRATE-VALUE(MOVE-DEST, CRATE-COL-LENGTH(MOVE-DEST))
+010450              TO DL100-AUDIT-9001-DST-TOP
+010460     END-IF
+010470     MOVE DL100-MOVE-NUMBER TO DL100-EDIT-NUM1
+010480     MOVE INDEX-VALUE       TO DL100-EDIT-NUM2
+010490     MOVE MOVE-SOURCE       TO DL100-EDIT-NUM3
+010500     MOVE MOVE-DEST         TO DL100-EDIT-NUM4
+010510     MOVE SPACES TO AUDIT-RECORD
+010520     STRING "MOVE " DL100-EDIT-NUM1
+010530         " AMT " DL100-EDIT-NUM2
+010540         " SRC " DL100-EDIT-NUM3
+010550         " SRC-TOP-9000 " DL100-AUDIT-9000-SRC-TOP
+010560         " SRC-TOP-9001 " DL100-AUDIT-9001-SRC-TOP
+010570         " DST " DL100-EDIT-NUM4
+010580         " DST-TOP-9000 " DL100-AUDIT-9000-DST-TOP
+010590         " DST-TOP-9001 " DL100-AUDIT-9001-DST-TOP
+010600         DELIMITED BY SIZE INTO AUDIT-RECORD
+010610     WRITE AUDIT-RECORD
+010620     .
+010630 0970-EXIT.
+010640     EXIT.
+010650*----------------------------------------------------------------
+010660 0950-REJECT-MANIFEST.
+010670*    WRITE THE PENDING DL100-ERROR-MESSAGE TO THE ERROR-FILE.  A
+010680*    SINGLE-MANIFEST RUN IS NOT TRUSTED FURTHER, SO IT ENDS THE
+010690*    RUN OUTRIGHT.  A BATCH RUN CANNOT LET ONE BAD DAY SINK THE
+010700*    REST OF THE WEEK'S BACKLOG, SO IT ONLY MARKS THIS MANIFEST
+010710*    REJECTED (VIA DL100-FILE-REJECTED-SW) AND LETS
+010720*    0020-RUN-BATCH MOVE ON TO THE NEXT ONE - ERROR-FILE STAYS
+010730*    OPEN ACROSS THE WHOLE BATCH SO EVERY REJECTED MANIFEST GETS
+010740*    ITS OWN LINE ON IT.  A SINGLE-MANIFEST RUN CLOSES AUDIT-FILE
+010750*    (WHEN DL100-AUDIT-IS-OPEN) BEFORE STOPPING, THE SAME AS EVERY
+010760*    OTHER EXIT PATH IN THIS PROGRAM.
+010770*----------------------------------------------------------------
+010780     IF DL100-BATCH-MODE THEN
+010790         IF DL100-ERROR-IS-CLOSED THEN
+010800             OPEN OUTPUT ERROR-FILE
+010810             SET DL100-ERROR-IS-OPEN TO TRUE
+010820         END-IF
+010830         MOVE SPACES TO ERROR-RECORD
+010840         MOVE DL100-ERROR-MESSAGE TO ERROR-RECORD
+010850         WRITE ERROR-RECORD
+010860         SET DL100-FILE-REJECTED TO TRUE
+010870     ELSE
+010880         OPEN OUTPUT ERROR-FILE
+010890         MOVE SPACES TO ERROR-RECORD
+010900         MOVE DL100-ERROR-MESSAGE TO ERROR-RECORD
+010910         WRITE ERROR-RECORD
+010920         CLOSE ERROR-FILE
+010930         IF DL100-AUDIT-IS-OPEN THEN
+010940             CLOSE AUDIT-FILE
+010950             SET DL100-AUDIT-IS-CLOSED TO TRUE
+010960         END-IF
+010970         MOVE 16 TO RETURN-CODE
+010980         STOP RUN
+010990     END-IF
+011000     .
+011010 0950-EXIT.
+011020     EXIT.
+011030*----------------------------------------------------------------
+011040 0900-WRITE-REPORT.
+011050*    LAY OUT THE DATED SHIFT REPORT WITH THE CRATEMOVER-9000
+011060*    AND CRATEMOVER-9001 RESULTS EACH CLEARLY LABELED.  DL100-
+011070*    RUN-DATE WAS ACCEPTED ONCE IN 0000-MAINLINE SO THE REPORT
+011080*    AND THE AUDIT TRAIL CARRY THE SAME RUN DATE.  IN BATCH MODE
+011090*    REPORT-FILE IS ALREADY OPEN (ONE CONSOLIDATED REPORT COVERS
+011100*    THE WHOLE BATCH) SO THIS PARAGRAPH ONLY OPENS/CLOSES IT FOR
+011110*    A SINGLE-MANIFEST RUN, AND IT RUNS ONCE PER MANIFEST RATHER
+011120*    THAN ONCE PER JOB.
+011130*----------------------------------------------------------------
+011140     IF NOT DL100-BATCH-MODE THEN
+011150         OPEN OUTPUT REPORT-FILE
+011160         MOVE SPACES TO REPORT-RECORD
+011170         STRING "YARD MANIFEST RESULTS - RUN DATE "
+011180             DL100-RUN-CCYY "-" DL100-RUN-MM "-" DL100-RUN-DD
+011190             DELIMITED BY SIZE INTO REPORT-RECORD
+011200         WRITE REPORT-RECORD
+011210         IF DL100-RESUMING THEN
+011220             MOVE SPACES TO REPORT-RECORD
+011230             MOVE DL100-RESUME-FROM-MOVE TO DL100-EDIT-NUM1
+011240             STRING "RUN RESUMED FROM CHECKPOINT AFTER MOVE "
+011250                 DL100-EDIT-NUM1
+011260                 DELIMITED BY SIZE INTO REPORT-RECORD
+011270             WRITE REPORT-RECORD
+011280         END-IF
+011290     ELSE
+011300         MOVE SPACES TO REPORT-RECORD
+011310         WRITE REPORT-RECORD
+011320         MOVE SPACES TO REPORT-RECORD
+011330         STRING "MANIFEST: " DL100-MANIFEST-PATH
+011340             DELIMITED BY SIZE INTO REPORT-RECORD
+011350         WRITE REPORT-RECORD
+011360     END-IF
+011370     IF DL100-BATCH-MODE AND DL100-FILE-REJECTED THEN
+011380         MOVE SPACES TO REPORT-RECORD
+011390         STRING "  MANIFEST REJECTED - SEE ERROR FILE"
+011400             DELIMITED BY SIZE INTO REPORT-RECORD
+011410         WRITE REPORT-RECORD
+011420     ELSE
+011430         MOVE SPACES TO REPORT-RECORD
+011440         WRITE REPORT-RECORD
+011450         MOVE SPACES TO REPORT-RECORD
+011460         STRING "MODEL 9000 (CRATEMOVER-9000) TOP OF STACKS: "
+011470             DL100-9000-RESULT(1:BOXES-LENGTH)
+011480             DELIMITED BY SIZE INTO REPORT-RECORD
+011490         WRITE REPORT-RECORD
+011500         MOVE SPACES TO REPORT-RECORD
+011510         STRING "MODEL 9001 (CRATEMOVER-9001) TOP OF STACKS: "
+011520             DL100-9001-RESULT(1:BOXES-LENGTH)
+011530             DELIMITED BY SIZE INTO REPORT-RECORD
+011540         WRITE REPORT-RECORD
+011550         IF DL100-DUMP-STACKS THEN
+011560             PERFORM 0910-DUMP-STACKS THRU 0910-EXIT
+011570         END-IF
+011580     END-IF
+011590     IF NOT DL100-BATCH-MODE THEN
+011600         CLOSE REPORT-FILE
+011610     END-IF
+011620     .
+011630 0900-EXIT.
+011640     EXIT.
+011650*----------------------------------------------------------------
+011660 0910-DUMP-STACKS.
+011670*    WRITE THE FULL CONTENTS OF EVERY BOX-COL AND CRATE-COL
+011680*    STACK, TOP TO BOTTOM, SO A DISAGREEMENT BETWEEN THE TWO
+011690*    MODELS CAN BE TRACED TO THE EXACT CRATE THAT DIVERGED,
+011700*    AND SO EITHER MODEL CAN BE RECONCILED AGAINST A PHYSICAL
+011710*    COUNT OF THE YARD.
+011720*----------------------------------------------------------------
+011730     MOVE SPACES TO REPORT-RECORD
+011740     WRITE REPORT-RECORD
+011750     MOVE SPACES TO REPORT-RECORD
+011760     STRING "MODEL 9000 (CRATEMOVER-9000) FULL STACK CONTENTS:"
+011770         DELIMITED BY SIZE INTO REPORT-RECORD
+011780     WRITE REPORT-RECORD
+011790     SET BOXES-COL TO 1
+011800     PERFORM UNTIL BOXES-COL > BOXES-LENGTH
+011810         PERFORM 0920-DUMP-BOX-STACK THRU 0920-EXIT
+011820         ADD 1 TO BOXES-COL
+011830     END-PERFORM
+011840     MOVE SPACES TO REPORT-RECORD
+011850     WRITE REPORT-RECORD
+011860     MOVE SPACES TO REPORT-RECORD
+011870     STRING "MODEL 9001 (CRATEMOVER-9001) FULL STACK CONTENTS:"
+011880         DELIMITED BY SIZE INTO REPORT-RECORD
+011890     WRITE REPORT-RECORD
+011900     SET BOXES-COL TO 1
+011910     PERFORM UNTIL BOXES-COL > BOXES-LENGTH
+011920         PERFORM 0930-DUMP-CRATE-STACK THRU 0930-EXIT
+011930         ADD 1 TO BOXES-COL
+011940     END-PERFORM
+011950     .
+011960 0910-EXIT.
+011970     EXIT.
+011980*----------------------------------------------------------------
+011990 0920-DUMP-BOX-STACK.
+012000*    WRITE ONE LINE SHOWING BAY BOXES-COL'S COMPLETE CONTENTS IN
+012010*    THE BOXES TABLE, TOP TO BOTTOM.
+012020*----------------------------------------------------------------
+012030     MOVE BOXES-COL TO DL100-EDIT-NUM1
+012040     MOVE BOX-COL-LENGTH(BOXES-COL) TO DL100-EDIT-NUM2
+012050     MOVE SPACES TO DL100-DUMP-LINE
+012060     SET DL100-DUMP-INDEX TO 1
+012070     SET BOXES-ROW TO BOX-COL-LENGTH(BOXES-COL)
+012080     PERFORM UNTIL BOXES-ROW < 1
+012090         MOVE BOX-VALUE(BOXES-COL, BOXES-ROW)
+012100              TO DL100-DUMP-LINE(DL100-DUMP-INDEX:1)
+012110         ADD 1 TO DL100-DUMP-INDEX
+012120         SUBTRACT 1 FROM BOXES-ROW
+012130     END-PERFORM
+012140     MOVE SPACES TO REPORT-RECORD
+012150     STRING "  BAY " DL100-EDIT-NUM1
+012160         " (" DL100-EDIT-NUM2 " HIGH) TOP TO BOTTOM: "
+012170         DL100-DUMP-LINE(1:DL100-DUMP-INDEX - 1)
+012180         DELIMITED BY SIZE INTO REPORT-RECORD
+012190     WRITE REPORT-RECORD
+012200     .
+012210 0920-EXIT.
+012220     EXIT.
+012230*----------------------------------------------------------------
+012240 0930-DUMP-CRATE-STACK.
+012250*    WRITE ONE LINE SHOWING BAY BOXES-COL'S COMPLETE CONTENTS IN
+012260*    THE CRATES TABLE, TOP TO BOTTOM.
+012270*----------------------------------------------------------------
+012280     MOVE BOXES-COL TO DL100-EDIT-NUM1
+012290     MOVE CRATE-COL-LENGTH(BOXES-COL) TO DL100-EDIT-NUM2
+012300     MOVE SPACES TO DL100-DUMP-LINE
+012310     SET DL100-DUMP-INDEX TO 1
+012320     SET BOXES-ROW TO CRATE-COL-LENGTH(BOXES-COL)
+012330     PERFORM UNTIL BOXES-ROW < 1
+012340         MOVE CRATE-VALUE(BOXES-COL, BOXES-ROW)
+012350              TO DL100-DUMP-LINE(DL100-DUMP-INDEX:1)
+012360         ADD 1 TO DL100-DUMP-INDEX
+012370         SUBTRACT 1 FROM BOXES-ROW
+012380     END-PERFORM
+012390     MOVE SPACES TO REPORT-RECORD
+012400     STRING "  BAY " DL100-EDIT-NUM1
+012410         " (" DL100-EDIT-NUM2 " HIGH) TOP TO BOTTOM: "
+012420         DL100-DUMP-LINE(1:DL100-DUMP-INDEX - 1)
+012430         DELIMITED BY SIZE INTO REPORT-RECORD
+012440     WRITE REPORT-RECORD
+012450     .
+012460 0930-EXIT.
+012470     EXIT.
+012480*----------------------------------------------------------------
+012490 0980-WRITE-CHECKPOINT.
+012500*    SNAPSHOT BOXES, CRATES, AND THE CURRENT INFILE POSITION SO
+012510*    A RESTART CAN RESUME FROM THE LAST GOOD MOVE INSTEAD OF
+012520*    REPLAYING THE WHOLE MANIFEST.  THE CHECKPOINT FILE IS
+012530*    OVERWRITTEN IN FULL EACH TIME SO IT ALWAYS HOLDS ONLY THE
+012540*    MOST RECENT SNAPSHOT.
+012550*----------------------------------------------------------------
+012560     OPEN OUTPUT CHECKPOINT-FILE
+012570     MOVE SPACES TO CHECKPOINT-RECORD
+012580     SET CKPT-IS-HEADER TO TRUE
+012590     MOVE DL100-LINES-READ  TO CKPT-LINES-READ
+012600     MOVE BOXES-LENGTH      TO CKPT-STACK-COUNT
+012610     MOVE DL100-MOVE-NUMBER TO CKPT-MOVE-NUMBER
+012620     WRITE CHECKPOINT-RECORD
+012630     SET BOXES-COL TO 1
+012640     PERFORM UNTIL BOXES-COL > BOXES-LENGTH
+012650         PERFORM 0981-WRITE-BOX-CHECKPOINT THRU 0981-EXIT
+012660         ADD 1 TO BOXES-COL
+012670     END-PERFORM
+012680     SET BOXES-COL TO 1
+012690     PERFORM UNTIL BOXES-COL > BOXES-LENGTH
+012700         PERFORM 0982-WRITE-CRATE-CHECKPOINT THRU 0982-EXIT
+012710         ADD 1 TO BOXES-COL
+012720     END-PERFORM
+012730     CLOSE CHECKPOINT-FILE
+012740     .
+012750 0980-EXIT.
+012760     EXIT.
+012770*----------------------------------------------------------------
+012780 0981-WRITE-BOX-CHECKPOINT.
+012790*    WRITE ONE CHECKPOINT RECORD HOLDING BAY BOXES-COL'S CURRENT
+012800*    CONTENTS IN THE BOXES TABLE.
+012810*----------------------------------------------------------------
+012820     MOVE SPACES TO CHECKPOINT-RECORD
+012830     SET CKPT-IS-BOX TO TRUE
+012840     MOVE BOXES-COL                 TO CKPT-STACK-NUMBER
+012850     MOVE BOX-COL-LENGTH(BOXES-COL) TO CKPT-STACK-LENGTH
+012860     MOVE BOX-COL(BOXES-COL)        TO CKPT-STACK-CONTENTS
+012870     WRITE CHECKPOINT-RECORD
+012880     .
+012890 0981-EXIT.
+012900     EXIT.
+012910*----------------------------------------------------------------
+012920 0982-WRITE-CRATE-CHECKPOINT.
+012930*    WRITE ONE CHECKPOINT RECORD HOLDING BAY BOXES-COL'S CURRENT
+012940*    CONTENTS IN THE CRATES TABLE.
+012950*----------------------------------------------------------------
+012960     MOVE SPACES TO CHECKPOINT-RECORD
+012970     SET CKPT-IS-CRATE TO TRUE
+012980     MOVE BOXES-COL                   TO CKPT-STACK-NUMBER
+012990     MOVE CRATE-COL-LENGTH(BOXES-COL) TO CKPT-STACK-LENGTH
+013000     MOVE CRATE-COL(BOXES-COL)        TO CKPT-STACK-CONTENTS
+013010     WRITE CHECKPOINT-RECORD
+013020     .
+013030 0982-EXIT.
+013040     EXIT.
+013050*----------------------------------------------------------------
+013060 0985-CLEAR-CHECKPOINT.
+013070*    A CLEAN COMPLETION NEEDS NO RESTART.  THE CHECKPOINT FILE IS
+013080*    TRUNCATED TO EMPTY RATHER THAN LEFT WITH A STALE SNAPSHOT
+013090*    THAT COULD BE MISTAKEN FOR AN IN-FLIGHT RUN ON THE NEXT
+013100*    SUBMISSION.
+013110*----------------------------------------------------------------
+013120     OPEN OUTPUT CHECKPOINT-FILE
+013130     CLOSE CHECKPOINT-FILE
+013140     .
+013150 0985-EXIT.
+013160     EXIT.
+013170*----------------------------------------------------------------
+013180 0990-LOAD-CHECKPOINT.
+013190*    IF A CHECKPOINT FROM AN INCOMPLETE PRIOR RUN EXISTS, RESTORE
+013200*    BOXES, CRATES, AND THE INFILE POSITION FROM IT SO THE RUN
+013210*    RESUMES FROM THE LAST GOOD MOVE INSTEAD OF REPLAYING THE
+013220*    WHOLE MANIFEST.  A MISSING OR EMPTY CHECKPOINT FILE MEANS
+013230*    THIS IS A FRESH RUN.
+013240*----------------------------------------------------------------
+013250     SET DL100-NOT-RESUMING TO TRUE
+013260     MOVE ZERO TO DL100-LINES-READ
+013270     MOVE ZERO TO DL100-MOVE-NUMBER
+013280     OPEN INPUT CHECKPOINT-FILE
+013290     IF DL100-CHECKPOINT-FOUND THEN
+013300         READ CHECKPOINT-FILE
+013310             AT END
+013320                 SET DL100-NOT-RESUMING TO TRUE
+013330             NOT AT END
+013340                 SET DL100-RESUMING TO TRUE
+013350                 MOVE CKPT-LINES-READ  TO DL100-LINES-READ
+013360                 MOVE CKPT-STACK-COUNT TO BOXES-LENGTH
+013370                 MOVE CKPT-MOVE-NUMBER TO DL100-MOVE-NUMBER
+013380                 MOVE CKPT-MOVE-NUMBER TO DL100-RESUME-FROM-MOVE
+013390         END-READ
+013400         IF DL100-RESUMING THEN
+013410             SET BOXES-COL TO 1
+013420             PERFORM UNTIL BOXES-COL > BOXES-LENGTH
+013430                 READ CHECKPOINT-FILE
+013440                 MOVE CKPT-STACK-LENGTH
+013450                      TO BOX-COL-LENGTH(BOXES-COL)
+013460                 MOVE CKPT-STACK-CONTENTS TO BOX-COL(BOXES-COL)
+013470                 ADD 1 TO BOXES-COL
+013480             END-PERFORM
+013490             SET BOXES-COL TO 1
+013500             PERFORM UNTIL BOXES-COL > BOXES-LENGTH
+013510                 READ CHECKPOINT-FILE
+013520                 MOVE CKPT-STACK-LENGTH
+013530                      TO CRATE-COL-LENGTH(BOXES-COL)
+013540                 MOVE CKPT-STACK-CONTENTS TO CRATE-COL(BOXES-COL)
+013550                 ADD 1 TO BOXES-COL
+013560             END-PERFORM
+013570             PERFORM 0996-REBUILD-AUDIT-TRAIL THRU 0996-EXIT
+013580         END-IF
+013590         CLOSE CHECKPOINT-FILE
+013600     END-IF
+013610     .
+013620 0990-EXIT.
+013630     EXIT.
+013640*----------------------------------------------------------------
+013650 0995-SKIP-TO-CHECKPOINT.
+013660*    BOXES AND CRATES WERE ALREADY RESTORED BY 0990-LOAD-
+013670*    CHECKPOINT, SO THE DRAWING AND HEADER PORTION OF THE
+013680*    MANIFEST DOES NOT NEED TO BE REPARSED.  INFILE IS FAST-
+013690*    FORWARDED PAST THE RECORDS ALREADY CONSUMED BEFORE THE
+013700*    CHECKPOINT WAS TAKEN SO PROCESSING PICKS UP WITH THE NEXT
+013710*    UNAPPLIED MOVE.
+013720*----------------------------------------------------------------
+013730     MOVE ZERO TO DL100-SKIP-COUNT
+013740     PERFORM UNTIL DL100-SKIP-COUNT >= DL100-LINES-READ
+013750         READ INFILE AT END
+013760             EXIT PERFORM
+013770         END-READ
+013780         ADD 1 TO DL100-SKIP-COUNT
+013790     END-PERFORM
+013800     .
+013810 0995-EXIT.
+013820     EXIT.
+013830*----------------------------------------------------------------
+013840 0996-REBUILD-AUDIT-TRAIL.
+013850*    A CHECKPOINT IS ONLY TAKEN EVERY DL100-CHECKPOINT-INTERVAL
+013860*    MOVES, SO A CRASH BETWEEN CHECKPOINTS LEAVES THE AUDIT TRAIL
+013870*    HOLDING RECORDS FOR MOVES AFTER DL100-RESUME-FROM-MOVE THAT
+013880*    ARE ABOUT TO BE REPLAYED AND RE-AUDITED FROM THE MANIFEST.
+013890*    THOSE STALE RECORDS ARE COPIED OUT HERE - EVERYTHING AT OR
+013900*    BEFORE THE CHECKPOINTED MOVE, PLUS EVERY NON-MOVE LINE SUCH
+013910*    AS THE HEADER AND ANY EARLIER RESUME MARKER, IS KEPT - SO THE
+013920*    RESUMED RUN'S APPENDED RECORDS NEVER DUPLICATE A MOVE ALREADY
+013930*    ON THE TRAIL.  A MOVE-DATA RECORD IS RECOGNIZED BY THE FIXED
+013940*    "MOVE " AND " AMT " LITERALS 0970-WRITE-AUDIT-RECORD ALWAYS
+013950*    PLACES AT POSITIONS 1 AND 13.
+013960*----------------------------------------------------------------
+013970     MOVE SPACES TO DL100-AUDIT-SCRATCH-PATH
+013980     STRING DL100-AUDIT-PATH DELIMITED BY SPACE
+013990         ".TMP" DELIMITED BY SIZE
+014000         INTO DL100-AUDIT-SCRATCH-PATH
+014010     OPEN OUTPUT AUDIT-SCRATCH-FILE
+014020     OPEN INPUT AUDIT-FILE
+014030     PERFORM UNTIL EXIT
+014040         READ AUDIT-FILE AT END
+014050             EXIT PERFORM
+014060         END-READ
+014070         MOVE ZERO TO DL100-AUDIT-SCAN-MOVE-NUM
+014080         IF AUDIT-RECORD(1:5) = "MOVE " AND
+014090             AUDIT-RECORD(13:5) = " AMT " THEN
+014100             MOVE AUDIT-RECORD(6:7) TO DL100-AUDIT-SCAN-MOVE-NUM
+014110         END-IF
+014120         IF DL100-AUDIT-SCAN-MOVE-NUM = ZERO
+014130             OR DL100-AUDIT-SCAN-MOVE-NUM
+014140                NOT > DL100-RESUME-FROM-MOVE THEN
+014150             MOVE AUDIT-RECORD TO AUDIT-SCRATCH-RECORD
+014160             WRITE AUDIT-SCRATCH-RECORD
+014170         END-IF
+014180     END-PERFORM
+014190     CLOSE AUDIT-FILE
+014200     CLOSE AUDIT-SCRATCH-FILE
+014210     CALL "CBL_RENAME_FILE" USING DL100-AUDIT-SCRATCH-PATH
+014220         DL100-AUDIT-PATH
+014230     .
+014240 0996-EXIT.
+014250     EXIT.
+014260 END PROGRAM COBMAIN.
