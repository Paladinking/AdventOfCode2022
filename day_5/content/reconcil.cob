@@ -0,0 +1,655 @@
+000010* RECONCIL.COB GnuCOBOL
+000020 IDENTIFICATION DIVISION.
+000030 PROGRAM-ID. RECONCIL.
+000040 AUTHOR. YARD-OPS-IT.
+000050 INSTALLATION. YARD-5 CONTAINER TERMINAL.
+000060 DATE-WRITTEN. 2026-08-09.
+000070 DATE-COMPILED.
+000080*----------------------------------------------------------------
+000090* MODIFICATION HISTORY
+000100*----------------------------------------------------------------
+000110*    DATE       INIT  DESCRIPTION
+000120*    ---------- ----  ------------------------------------------
+000130*    2026-08-09 OPS   ORIGINAL VERSION.  RE-DERIVES THE
+000140*                     CRATEMOVER-9000/9001 TOP-OF-STACKS RESULTS
+000150*                     FROM THE MANIFEST INDEPENDENTLY OF COBMAIN
+000160*                     AND COMPARES THEM AGAINST COBMAIN'S OWN
+000170*                     REPORT FILE, FLAGGING ANY MISMATCH.
+000180*----------------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT INFILE ASSIGN TO DYNAMIC DL100-MANIFEST-PATH
+000240          ORGANIZATION IS LINE SEQUENTIAL
+000250          FILE STATUS IS DL100-INFILE-STATUS.
+000260     SELECT CHECK-REPORT-FILE ASSIGN TO DYNAMIC DL100-REPORT-PATH
+000270          ORGANIZATION IS LINE SEQUENTIAL
+000280          FILE STATUS IS DL100-REPORT-STATUS.
+000290     SELECT RECON-FILE ASSIGN TO DYNAMIC DL100-RECON-PATH
+000300          ORGANIZATION IS LINE SEQUENTIAL.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  INFILE
+000340      RECORD IS VARYING IN SIZE FROM 0 TO 512 CHARACTERS
+000350      DEPENDING ON INFILE-RECORD-LENGTH.
+000360 01  INFILE-RECORD.
+000370     05 INFILE-DATA PIC X OCCURS 1 TO 512 TIMES
+000380                    DEPENDING ON INFILE-RECORD-LENGTH.
+000390 FD  CHECK-REPORT-FILE.
+000400 01  CHECK-REPORT-RECORD          PIC X(0132).
+000410 FD  RECON-FILE.
+000420 01  RECON-RECORD                 PIC X(0132).
+000430 WORKING-STORAGE SECTION.
+000440*----------------------------------------------------------------
+000450* RUN-TIME PARAMETERS
+000460*----------------------------------------------------------------
+000470 01  DL100-MANIFEST-PATH        PIC X(0100) VALUE SPACES.
+000480 01  DL100-DEFAULT-PATH         PIC X(0100)
+000490                                VALUE "../input/input5.txt".
+000500 01  DL100-REPORT-PATH          PIC X(0100) VALUE SPACES.
+000510 01  DL100-DEFAULT-REPORT-PATH  PIC X(0100)
+000520                                VALUE "../output/cobmain.rpt".
+000530 01  DL100-RECON-PATH           PIC X(0100) VALUE SPACES.
+000540 01  DL100-DEFAULT-RECON-PATH   PIC X(0100)
+000550                                VALUE "../output/cobmain.rcn".
+000560*----------------------------------------------------------------
+000570* YARD TABLE LIMITS - MUST STAY IN STEP WITH COBMAIN'S OWN
+000580*----------------------------------------------------------------
+000590 01  DL100-MAX-STACKS           PIC S9(07) COMP-5 VALUE 64.
+000600 01  DL100-MAX-DEPTH            PIC S9(07) COMP-5 VALUE 256.
+000610*----------------------------------------------------------------
+000620* YARD TABLES - RE-DERIVED HERE INDEPENDENTLY OF COBMAIN'S COPY
+000630*----------------------------------------------------------------
+000640 01  BOXES.
+000650     05 BOX-COL OCCURS 64 TIMES.
+000660        10 BOX-VALUE PIC X OCCURS 256 TIMES VALUE SPACE.
+000670     05 BOX-COL-LENGTH PIC S9(07) COMP-5 OCCURS 64 TIMES.
+000680 01  CRATES.
+000690     05 CRATE-COL OCCURS 64 TIMES.
+000700        10 CRATE-VALUE PIC X OCCURS 256 TIMES VALUE SPACE.
+000710     05 CRATE-COL-LENGTH PIC S9(07) COMP-5 OCCURS 64 TIMES.
+000720 01  BOXES-LENGTH               PIC S9(07) COMP-5.
+000730 01  BOXES-ROW                  PIC S9(07) COMP-5.
+000740 01  BOXES-COL                  PIC S9(07) COMP-5.
+000750 01  INFILE-RECORD-LENGTH       PIC S9(07) COMP-5.
+000760 01  LINE-INDEX                 PIC S9(07) COMP-5.
+000770 01  INDEX-VALUE                PIC S9(07) COMP-5.
+000780     COPY MOVEREC.
+000790 01  DL100-BRACKET-SW           PIC X(01) VALUE 'N'.
+000800     88 DL100-LINE-HAS-BRACKET       VALUE 'Y'.
+000810     88 DL100-LINE-HAS-NO-BRACKET    VALUE 'N'.
+000820*----------------------------------------------------------------
+000830* FREE-FORMAT MOVE-LINE KEYWORD SCAN WORKING STORAGE
+000840*----------------------------------------------------------------
+000850 01  DL100-KEYWORD-TEXT         PIC X(04) VALUE SPACES.
+000860 01  DL100-KEYWORD-LENGTH       PIC S9(07) COMP-5.
+000870 01  DL100-KEYWORD-SW           PIC X(01) VALUE 'N'.
+000880     88 DL100-KEYWORD-FOUND         VALUE 'Y'.
+000890     88 DL100-KEYWORD-NOT-FOUND     VALUE 'N'.
+000900*----------------------------------------------------------------
+000910* MANIFEST VALIDATION WORKING STORAGE
+000920*----------------------------------------------------------------
+000930 01  DL100-INFILE-STATUS        PIC X(02) VALUE SPACES.
+000940     88 DL100-INFILE-OK              VALUE '00'.
+000950 01  DL100-MOVE-NUMBER          PIC S9(07) COMP-5 VALUE ZERO.
+000960 01  DL100-EDIT-NUM1            PIC ZZZZZZ9.
+000970 01  DL100-EDIT-NUM2            PIC ZZZZZZ9.
+000980*----------------------------------------------------------------
+000990* RUN DATE / RE-DERIVED RESULTS
+001000*----------------------------------------------------------------
+001010 01  DL100-RUN-DATE.
+001020     05 DL100-RUN-CCYY         PIC 9(04).
+001030     05 DL100-RUN-MM           PIC 9(02).
+001040     05 DL100-RUN-DD           PIC 9(02).
+001050 01  DL100-9000-RESULT          PIC X(0064) VALUE SPACES.
+001060 01  DL100-9001-RESULT          PIC X(0064) VALUE SPACES.
+001070*----------------------------------------------------------------
+001080* COBMAIN REPORT-FILE COMPARISON WORKING STORAGE
+001090*----------------------------------------------------------------
+001100 01  DL100-REPORT-STATUS        PIC X(02) VALUE SPACES.
+001110     88 DL100-REPORT-OK              VALUE '00'.
+001120 01  DL100-9000-REPORTED        PIC X(0064) VALUE SPACES.
+001130 01  DL100-9001-REPORTED        PIC X(0064) VALUE SPACES.
+001140 01  DL100-9000-FOUND-SW        PIC X(01) VALUE 'N'.
+001150     88 DL100-9000-FOUND-ON-REPORT   VALUE 'Y'.
+001160 01  DL100-9001-FOUND-SW        PIC X(01) VALUE 'N'.
+001170     88 DL100-9001-FOUND-ON-REPORT   VALUE 'Y'.
+001180 01  DL100-9000-LABEL           PIC X(0044) VALUE
+001190         "MODEL 9000 (CRATEMOVER-9000) TOP OF STACKS: ".
+001200 01  DL100-9001-LABEL           PIC X(0044) VALUE
+001210         "MODEL 9001 (CRATEMOVER-9001) TOP OF STACKS: ".
+001220 01  DL100-LABEL-LENGTH         PIC S9(07) COMP-5 VALUE 44.
+001230*----------------------------------------------------------------
+001240* RECONCILIATION RESULT SWITCHES
+001250*----------------------------------------------------------------
+001260 01  DL100-9000-MATCH-SW        PIC X(01) VALUE 'N'.
+001270     88 DL100-9000-MATCHES           VALUE 'Y'.
+001280 01  DL100-9001-MATCH-SW        PIC X(01) VALUE 'N'.
+001290     88 DL100-9001-MATCHES           VALUE 'Y'.
+001300 PROCEDURE DIVISION.
+001310 0000-MAINLINE.
+001320*----------------------------------------------------------------
+001330     PERFORM 0100-RESOLVE-MANIFEST-PATH THRU 0100-EXIT
+001340     PERFORM 0110-RESOLVE-REPORT-PATH THRU 0110-EXIT
+001350     PERFORM 0120-RESOLVE-RECON-PATH THRU 0120-EXIT
+001360     ACCEPT DL100-RUN-DATE FROM DATE YYYYMMDD
+001370     OPEN INPUT INFILE
+001380     IF NOT DL100-INFILE-OK THEN
+001390         DISPLAY "RECONCIL: UNABLE TO OPEN MANIFEST "
+001400             DL100-MANIFEST-PATH " - FILE STATUS "
+001410             DL100-INFILE-STATUS
+001420         MOVE 16 TO RETURN-CODE
+001430         STOP RUN
+001440     END-IF
+001450     MOVE DL100-MAX-DEPTH TO BOXES-ROW
+001460     PERFORM UNTIL EXIT
+001470         READ INFILE AT END
+001480             EXIT PERFORM
+001490         END-READ
+001500         PERFORM 0150-CHECK-FOR-BRACKET THRU 0150-EXIT
+001510         IF DL100-LINE-HAS-NO-BRACKET THEN
+001520             EXIT PERFORM
+001530         END-IF
+001540         PERFORM 0160-VALIDATE-DRAWING-DEPTH THRU 0160-EXIT
+001550         PERFORM 0350-PARSE-BOX-ROW THRU 0350-EXIT
+001560         ADD -1 TO BOXES-ROW
+001570     END-PERFORM
+001580     PERFORM 0200-COUNT-STACKS THRU 0200-EXIT
+001590     MOVE 1 TO BOXES-COL
+001600     PERFORM UNTIL BOXES-COL > BOXES-LENGTH
+001610         PERFORM 0400-COMPACT-BOX-COL THRU 0400-EXIT
+001620         ADD 1 TO BOXES-COL
+001630     END-PERFORM
+001640     MOVE BOXES TO CRATES
+001650     READ INFILE
+001660     PERFORM UNTIL EXIT
+001670         READ INFILE AT END
+001680             EXIT PERFORM
+001690         END-READ
+001700         MOVE "move" TO DL100-KEYWORD-TEXT
+001710         MOVE 4 TO DL100-KEYWORD-LENGTH
+001720         PERFORM 0250-FIND-KEYWORD THRU 0250-EXIT
+001730         PERFORM 0300-NUMBER-GET THRU 0300-EXIT
+001740         MOVE INDEX-VALUE TO MOVE-AMOUNT
+001750         MOVE "from" TO DL100-KEYWORD-TEXT
+001760         MOVE 4 TO DL100-KEYWORD-LENGTH
+001770         PERFORM 0250-FIND-KEYWORD THRU 0250-EXIT
+001780         PERFORM 0300-NUMBER-GET THRU 0300-EXIT
+001790         MOVE INDEX-VALUE TO MOVE-SOURCE
+001800         MOVE "to  " TO DL100-KEYWORD-TEXT
+001810         MOVE 2 TO DL100-KEYWORD-LENGTH
+001820         PERFORM 0250-FIND-KEYWORD THRU 0250-EXIT
+001830         PERFORM 0300-NUMBER-GET THRU 0300-EXIT
+001840         MOVE INDEX-VALUE TO MOVE-DEST
+001850         ADD 1 TO DL100-MOVE-NUMBER
+001860         IF MOVE-AMOUNT < 1
+001870             OR MOVE-SOURCE < 1 OR MOVE-SOURCE > BOXES-LENGTH
+001880             OR MOVE-DEST   < 1 OR MOVE-DEST   > BOXES-LENGTH THEN
+001890             MOVE DL100-MOVE-NUMBER TO DL100-EDIT-NUM1
+001900             DISPLAY "RECONCIL: MOVE " DL100-EDIT-NUM1
+001910                 " IS OUT OF RANGE - MANIFEST NOT RE-DERIVABLE"
+001920             CLOSE INFILE
+001930             MOVE 16 TO RETURN-CODE
+001940             STOP RUN
+001950         END-IF
+001960         PERFORM 0450-APPLY-MOVE THRU 0450-EXIT
+001970     END-PERFORM
+001980     CLOSE INFILE
+001990     PERFORM 0500-BUILD-RESULTS THRU 0500-EXIT
+002000     PERFORM 0600-READ-COBMAIN-REPORT THRU 0600-EXIT
+002010     PERFORM 0700-COMPARE-RESULTS THRU 0700-EXIT
+002020     PERFORM 0800-WRITE-RECONCILIATION THRU 0800-EXIT
+002030     IF DL100-9000-MATCHES AND DL100-9001-MATCHES THEN
+002040         MOVE 0 TO RETURN-CODE
+002050     ELSE
+002060         MOVE 16 TO RETURN-CODE
+002070     END-IF
+002080     STOP RUN.
+002090*----------------------------------------------------------------
+002100 0100-RESOLVE-MANIFEST-PATH.
+002110*    RESOLVE THE MANIFEST PATH FROM, IN ORDER OF PRECEDENCE:
+002120*    (1) THE FIRST COMMAND LINE ARGUMENT
+002130*    (2) THE DL100-MANIFEST-PATH ENVIRONMENT VARIABLE
+002140*    (3) THE ORIGINAL BUILT-IN DEFAULT PATH
+002150*    THIS IS THE SAME MANIFEST COBMAIN PROCESSED, SO THE SAME
+002160*    RESOLUTION ORDER IS USED HERE.
+002170*----------------------------------------------------------------
+002180     DISPLAY 1 UPON ARGUMENT-NUMBER
+002190     ACCEPT DL100-MANIFEST-PATH FROM ARGUMENT-VALUE
+002200         ON EXCEPTION
+002210             MOVE SPACES TO DL100-MANIFEST-PATH
+002220     END-ACCEPT
+002230     IF DL100-MANIFEST-PATH = SPACES THEN
+002240         ACCEPT DL100-MANIFEST-PATH FROM ENVIRONMENT
+002250             "DL100-MANIFEST-PATH"
+002260         ON EXCEPTION
+002270             MOVE SPACES TO DL100-MANIFEST-PATH
+002280         END-ACCEPT
+002290     END-IF
+002300     IF DL100-MANIFEST-PATH = SPACES THEN
+002310         MOVE DL100-DEFAULT-PATH TO DL100-MANIFEST-PATH
+002320     END-IF
+002330     .
+002340 0100-EXIT.
+002350     EXIT.
+002360*----------------------------------------------------------------
+002370 0110-RESOLVE-REPORT-PATH.
+002380*    RESOLVE THE PATH OF THE COBMAIN REPORT TO CHECK FROM, IN
+002390*    ORDER OF PRECEDENCE:
+002400*    (1) THE SECOND COMMAND LINE ARGUMENT
+002410*    (2) THE DL100-REPORT-PATH ENVIRONMENT VARIABLE
+002420*    (3) THE BUILT-IN DEFAULT PATH - COBMAIN'S OWN DEFAULT
+002430*----------------------------------------------------------------
+002440     DISPLAY 2 UPON ARGUMENT-NUMBER
+002450     ACCEPT DL100-REPORT-PATH FROM ARGUMENT-VALUE
+002460         ON EXCEPTION
+002470             MOVE SPACES TO DL100-REPORT-PATH
+002480     END-ACCEPT
+002490     IF DL100-REPORT-PATH = SPACES THEN
+002500         ACCEPT DL100-REPORT-PATH FROM ENVIRONMENT
+002510             "DL100-REPORT-PATH"
+002520         ON EXCEPTION
+002530             MOVE SPACES TO DL100-REPORT-PATH
+002540         END-ACCEPT
+002550     END-IF
+002560     IF DL100-REPORT-PATH = SPACES THEN
+002570         MOVE DL100-DEFAULT-REPORT-PATH TO DL100-REPORT-PATH
+002580     END-IF
+002590     .
+002600 0110-EXIT.
+002610     EXIT.
+002620*----------------------------------------------------------------
+002630 0120-RESOLVE-RECON-PATH.
+002640*    RESOLVE THE PATH OF THIS PROGRAM'S OWN RECONCILIATION
+002650*    REPORT FROM, IN ORDER OF PRECEDENCE:
+002660*    (1) THE THIRD COMMAND LINE ARGUMENT
+002670*    (2) THE DL100-RECON-PATH ENVIRONMENT VARIABLE
+002680*    (3) THE BUILT-IN DEFAULT PATH
+002690*----------------------------------------------------------------
+002700     DISPLAY 3 UPON ARGUMENT-NUMBER
+002710     ACCEPT DL100-RECON-PATH FROM ARGUMENT-VALUE
+002720         ON EXCEPTION
+002730             MOVE SPACES TO DL100-RECON-PATH
+002740     END-ACCEPT
+002750     IF DL100-RECON-PATH = SPACES THEN
+002760         ACCEPT DL100-RECON-PATH FROM ENVIRONMENT
+002770             "DL100-RECON-PATH"
+002780         ON EXCEPTION
+002790             MOVE SPACES TO DL100-RECON-PATH
+002800         END-ACCEPT
+002810     END-IF
+002820     IF DL100-RECON-PATH = SPACES THEN
+002830         MOVE DL100-DEFAULT-RECON-PATH TO DL100-RECON-PATH
+002840     END-IF
+002850     .
+002860 0120-EXIT.
+002870     EXIT.
+002880*----------------------------------------------------------------
+002890 0150-CHECK-FOR-BRACKET.
+002900*    A YARD DRAWING ROW ALWAYS HAS AT LEAST ONE '[' CHARACTER.
+002910*    THE COLUMN-HEADER ROW THAT FOLLOWS THE DRAWING NEVER DOES,
+002920*    REGARDLESS OF HOW MANY DIGITS ITS STACK NUMBERS RUN TO, SO
+002930*    SCANNING FOR A BRACKET IS HOW THE END OF THE DRAWING IS
+002940*    RECOGNIZED INSTEAD OF LIFTING A FIXED COLUMN.
+002950*----------------------------------------------------------------
+002960     SET DL100-LINE-HAS-NO-BRACKET TO TRUE
+002970     MOVE 1 TO LINE-INDEX
+002980     PERFORM UNTIL LINE-INDEX > INFILE-RECORD-LENGTH
+002990                OR DL100-LINE-HAS-BRACKET
+003000         IF INFILE-DATA(LINE-INDEX) = '[' THEN
+003010             SET DL100-LINE-HAS-BRACKET TO TRUE
+003020         END-IF
+003030         ADD 1 TO LINE-INDEX
+003040     END-PERFORM
+003050     .
+003060 0150-EXIT.
+003070     EXIT.
+003080*----------------------------------------------------------------
+003090 0160-VALIDATE-DRAWING-DEPTH.
+003100*    A DRAWING TALLER THAN DL100-MAX-DEPTH ROWS WOULD DRIVE
+003110*    BOXES-ROW PAST THE BOTTOM OF THE BOX-VALUE/CRATE-VALUE
+003120*    TABLES INSTEAD OF STOPPING AT THE ACTUAL YARD FLOOR, SO
+003130*    THE RUN IS STOPPED HERE, BEFORE 0350-PARSE-BOX-ROW EVER
+003140*    RUNS AGAINST THE OFFENDING ROW, RATHER THAN LEFT TO INDEX
+003150*    PAST THE TABLE.
+003160*----------------------------------------------------------------
+003170     IF BOXES-ROW < 1 THEN
+003180         MOVE DL100-MAX-DEPTH TO DL100-EDIT-NUM1
+003190         DISPLAY "RECONCIL: DRAWING IS TALLER THAN "
+003200             DL100-EDIT-NUM1
+003210             " ROWS - MANIFEST NOT RE-DERIVABLE"
+003220         CLOSE INFILE
+003230         MOVE 16 TO RETURN-CODE
+003240         STOP RUN
+003250     END-IF
+003260     .
+003270 0160-EXIT.
+003280     EXIT.
+003290*----------------------------------------------------------------
+003300 0200-COUNT-STACKS.
+003310*    COUNT THE STACK NUMBERS ON THE COLUMN-HEADER LINE BY
+003320*    TOKEN, NOT BY LIFTING A FIXED COLUMN, SO THE STACK COUNT
+003330*    IS NOT LIMITED TO A SINGLE DIGIT.
+003340*----------------------------------------------------------------
+003350     MOVE ZERO TO BOXES-LENGTH
+003360     MOVE 1 TO LINE-INDEX
+003370     PERFORM UNTIL LINE-INDEX > INFILE-RECORD-LENGTH
+003380         IF INFILE-DATA(LINE-INDEX) NOT = ' ' THEN
+003390             ADD 1 TO BOXES-LENGTH
+003400             PERFORM UNTIL
+003410                 LINE-INDEX > INFILE-RECORD-LENGTH OR
+003420                 INFILE-DATA(LINE-INDEX) = ' '
+003430                 ADD 1 TO LINE-INDEX
+003440             END-PERFORM
+003450         ELSE
+003460             ADD 1 TO LINE-INDEX
+003470         END-IF
+003480     END-PERFORM
+003490     IF BOXES-LENGTH > DL100-MAX-STACKS THEN
+003500         MOVE DL100-MAX-STACKS TO DL100-EDIT-NUM1
+003510         DISPLAY "RECONCIL: MANIFEST NAMES MORE THAN "
+003520             DL100-EDIT-NUM1
+003530             " STACKS - MANIFEST NOT RE-DERIVABLE"
+003540         CLOSE INFILE
+003550         MOVE 16 TO RETURN-CODE
+003560         STOP RUN
+003570     END-IF
+003580     .
+003590 0200-EXIT.
+003600     EXIT.
+003610*----------------------------------------------------------------
+003620 0250-FIND-KEYWORD.
+003630*    LOCATE THE NEXT OCCURRENCE OF DL100-KEYWORD-TEXT (LENGTH
+003640*    DL100-KEYWORD-LENGTH) ANYWHERE ON THE CURRENT MOVE LINE AND
+003650*    LEAVE LINE-INDEX POINTING AT THE FIRST NON-SPACE CHARACTER
+003660*    AFTER IT, SO "MOVE"/"FROM"/"TO" CAN BE FOUND REGARDLESS
+003670*    OF HOW MUCH SPACING SEPARATES THEM FROM THE NUMBERS AROUND
+003680*    THEM.
+003690*----------------------------------------------------------------
+003700     MOVE 1 TO LINE-INDEX
+003710     SET DL100-KEYWORD-NOT-FOUND TO TRUE
+003720     PERFORM UNTIL DL100-KEYWORD-FOUND
+003730                OR LINE-INDEX + DL100-KEYWORD-LENGTH - 1
+003740                     > INFILE-RECORD-LENGTH
+003750         IF INFILE-RECORD(LINE-INDEX:DL100-KEYWORD-LENGTH) =
+003760             DL100-KEYWORD-TEXT(1:DL100-KEYWORD-LENGTH) THEN
+003770             SET DL100-KEYWORD-FOUND TO TRUE
+003780             ADD DL100-KEYWORD-LENGTH TO LINE-INDEX
+003790         ELSE
+003800             ADD 1 TO LINE-INDEX
+003810         END-IF
+003820     END-PERFORM
+003830     PERFORM UNTIL LINE-INDEX > INFILE-RECORD-LENGTH
+003840                OR INFILE-DATA(LINE-INDEX) NOT = ' '
+003850         ADD 1 TO LINE-INDEX
+003860     END-PERFORM
+003870     .
+003880 0250-EXIT.
+003890     EXIT.
+003900*----------------------------------------------------------------
+003910 0300-NUMBER-GET.
+003920*    READ THE DIGITS STARTING AT LINE-INDEX UP TO THE NEXT
+003930*    SPACE AND RETURN THEIR NUMERIC VALUE IN INDEX-VALUE.
+003940*----------------------------------------------------------------
+003950     MOVE LINE-INDEX TO INDEX-VALUE
+003960     PERFORM UNTIL
+003970         INFILE-DATA(LINE-INDEX) = ' ' OR
+003980         LINE-INDEX = INFILE-RECORD-LENGTH + 1
+003990         ADD 1 TO LINE-INDEX
+004000     END-PERFORM
+004010     MOVE INFILE-RECORD(INDEX-VALUE:LINE-INDEX - INDEX-VALUE)
+004020          TO INDEX-VALUE
+004030     .
+004040 0300-EXIT.
+004050     EXIT.
+004060*----------------------------------------------------------------
+004070 0350-PARSE-BOX-ROW.
+004080*    LIFT ONE ROW OF THE YARD DRAWING INTO BOX-VALUE.  A ROW WITH
+004090*    MORE COLUMNS THAN DL100-MAX-STACKS IS NOT WRITTEN PAST THE
+004100*    END OF BOX-VALUE - 0200-COUNT-STACKS REJECTS THE WHOLE
+004110*    MANIFEST ONCE THE COLUMN-HEADER LINE CONFIRMS THE STACK
+004120*    COUNT IS TOO WIDE, SO THIS IS JUST A SAFETY BACKSTOP AGAINST
+004130*    INDEXING PAST THE TABLE IN THE MEANTIME.
+004140*----------------------------------------------------------------
+004150     MOVE 1 TO LINE-INDEX
+004160     MOVE 1 TO BOXES-COL
+004170     PERFORM UNTIL LINE-INDEX > INFILE-RECORD-LENGTH
+004180         IF INFILE-DATA(LINE-INDEX) = '[' AND
+004190             BOXES-COL NOT > DL100-MAX-STACKS THEN
+004200             MOVE INFILE-DATA(LINE-INDEX + 1)
+004210                  TO BOX-VALUE(BOXES-COL, BOXES-ROW)
+004220         END-IF
+004230         ADD 4 TO LINE-INDEX
+004240         ADD 1 TO BOXES-COL
+004250     END-PERFORM
+004260     .
+004270 0350-EXIT.
+004280     EXIT.
+004290*----------------------------------------------------------------
+004300 0400-COMPACT-BOX-COL.
+004310*    SLIDE ONE BAY'S CRATES DOWN SO THE LOWEST-NUMBERED ROW IS
+004320*    THE BOTTOM OF THE STACK, AND RECORD HOW DEEP THE STACK IS.
+004330*    A BAY THAT NEVER RECEIVES A CRATE IN THE DRAWING IS ALL
+004340*    SPACES TOP TO BOTTOM - THE LEADING SCAN BELOW MUST STOP AT
+004350*    DL100-MAX-DEPTH RATHER THAN RUN THE SUBSCRIPT PAST THE
+004360*    BOTTOM OF BOX-VALUE LOOKING FOR A CELL THAT IS NEVER THERE,
+004370*    AND MUST LEAVE THE BAY AT LENGTH ZERO INSTEAD OF WHATEVER
+004380*    GARBAGE BOXES-ROW REACHED.
+004390*----------------------------------------------------------------
+004400     SET BOXES-ROW TO 1
+004410     PERFORM UNTIL BOXES-ROW > DL100-MAX-DEPTH
+004420         OR BOX-VALUE(BOXES-COL, BOXES-ROW) NOT = ' '
+004430         ADD 1 TO BOXES-ROW
+004440     END-PERFORM
+004450     IF BOXES-ROW > DL100-MAX-DEPTH THEN
+004460         SET BOX-COL-LENGTH(BOXES-COL) TO 0
+004470     ELSE
+004480         SET BOX-COL-LENGTH(BOXES-COL) TO 1
+004490         PERFORM UNTIL BOXES-ROW > DL100-MAX-DEPTH
+004500             MOVE BOX-VALUE(BOXES-COL, BOXES-ROW)
+004510                  TO BOX-VALUE(BOXES-COL,
+004520                     BOX-COL-LENGTH(BOXES-COL))
+004530             MOVE ' '  TO BOX-VALUE(BOXES-COL, BOXES-ROW)
+004540             ADD 1 TO BOXES-ROW
+004550             ADD 1 TO BOX-COL-LENGTH(BOXES-COL)
+004560         END-PERFORM
+004570         PERFORM UNTIL NOT
+004580             BOX-VALUE(BOXES-COL, BOX-COL-LENGTH(BOXES-COL)) = ' '
+004590             SUBTRACT 1 FROM BOX-COL-LENGTH(BOXES-COL)
+004600         END-PERFORM
+004610     END-IF
+004620     .
+004630 0400-EXIT.
+004640     EXIT.
+004650*----------------------------------------------------------------
+004660 0450-APPLY-MOVE.
+004670*    APPLY ONE MOVE TO BOTH BOXES (CRATEMOVER-9000, ONE AT A
+004680*    TIME) AND CRATES (CRATEMOVER-9001, WHOLE BATCH), MIRRORING
+004690*    COBMAIN'S OWN MOVE-APPLICATION LOGIC EXACTLY SO BOTH
+004700*    PROGRAMS AGREE ON WHAT A MOVE MEANS.
+004710*----------------------------------------------------------------
+004720     MOVE MOVE-AMOUNT TO INDEX-VALUE
+004730     PERFORM UNTIL MOVE-AMOUNT = 0
+004740         ADD 1 TO BOX-COL-LENGTH(MOVE-DEST)
+004750         ADD 1 TO CRATE-COL-LENGTH(MOVE-DEST)
+004760         MOVE BOX-VALUE(MOVE-SOURCE,
+004770           BOX-COL-LENGTH(MOVE-SOURCE))
+004780              TO BOX-VALUE(MOVE-DEST,
+004790              BOX-COL-LENGTH(MOVE-DEST))
+004800         MOVE ' ' TO BOX-VALUE(MOVE-SOURCE,
+004810              BOX-COL-LENGTH(MOVE-SOURCE))
+004820         MOVE CRATE-VALUE(MOVE-SOURCE,
+004830           CRATE-COL-LENGTH(MOVE-SOURCE) - MOVE-AMOUNT + 1)
+004840           TO CRATE-VALUE(MOVE-DEST,
+004850           CRATE-COL-LENGTH(MOVE-DEST))
+004860         MOVE ' ' TO CRATE-VALUE(MOVE-SOURCE,
+004870              CRATE-COL-LENGTH(MOVE-SOURCE) - MOVE-AMOUNT + 1)
+004880         SUBTRACT 1 FROM BOX-COL-LENGTH(MOVE-SOURCE)
+004890         SUBTRACT 1 FROM MOVE-AMOUNT
+004900     END-PERFORM
+004910     SUBTRACT INDEX-VALUE FROM CRATE-COL-LENGTH(MOVE-SOURCE)
+004920     .
+004930 0450-EXIT.
+004940     EXIT.
+004950*----------------------------------------------------------------
+004960 0500-BUILD-RESULTS.
+004970*    EXTRACT THE TOP-OF-STACK CHARACTER OF EVERY BAY FOR BOTH
+004980*    MODELS INTO DL100-9000-RESULT/DL100-9001-RESULT.
+004990*----------------------------------------------------------------
+005000     MOVE SPACES TO DL100-9000-RESULT
+005010     MOVE SPACES TO DL100-9001-RESULT
+005020     SET BOXES-COL TO 1
+005030     PERFORM UNTIL BOXES-COL = BOXES-LENGTH
+005040         IF BOX-COL-LENGTH(BOXES-COL) > 0 THEN
+005050             MOVE BOX-COL(BOXES-COL)(BOX-COL-LENGTH(BOXES-COL):1)
+005060                  TO DL100-9000-RESULT(BOXES-COL:1)
+005070         END-IF
+005080         ADD 1 TO BOXES-COL
+005090     END-PERFORM
+005100     IF BOX-COL-LENGTH(BOXES-COL) > 0 THEN
+005110         MOVE BOX-COL(BOXES-COL)(BOX-COL-LENGTH(BOXES-COL):1)
+005120              TO DL100-9000-RESULT(BOXES-COL:1)
+005130     END-IF
+005140     SET BOXES-COL TO 1
+005150     PERFORM UNTIL BOXES-COL = BOXES-LENGTH
+005160         IF CRATE-COL-LENGTH(BOXES-COL) > 0 THEN
+005170             MOVE CRATE-COL(BOXES-COL)
+005180                 (CRATE-COL-LENGTH(BOXES-COL):1)
+005190                  TO DL100-9001-RESULT(BOXES-COL:1)
+005200         END-IF
+005210         ADD 1 TO BOXES-COL
+005220     END-PERFORM
+005230     IF CRATE-COL-LENGTH(BOXES-COL) > 0 THEN
+005240         MOVE CRATE-COL(BOXES-COL)(CRATE-COL-LENGTH(BOXES-COL):1)
+005250              TO DL100-9001-RESULT(BOXES-COL:1)
+005260     END-IF
+005270     .
+005280 0500-EXIT.
+005290     EXIT.
+005300*----------------------------------------------------------------
+005310 0600-READ-COBMAIN-REPORT.
+005320*    SCAN COBMAIN'S OWN REPORT FILE FOR THE "TOP OF STACKS"
+005330*    LINE OF EACH MODEL SO THE RESULTS RE-DERIVED ABOVE CAN BE
+005340*    COMPARED AGAINST WHAT COBMAIN ACTUALLY REPORTED.
+005350*----------------------------------------------------------------
+005360     OPEN INPUT CHECK-REPORT-FILE
+005370     IF NOT DL100-REPORT-OK THEN
+005380         DISPLAY "RECONCIL: UNABLE TO OPEN REPORT "
+005390             DL100-REPORT-PATH " - FILE STATUS "
+005400             DL100-REPORT-STATUS
+005410     ELSE
+005420         PERFORM UNTIL EXIT
+005430             READ CHECK-REPORT-FILE AT END
+005440                 EXIT PERFORM
+005450             END-READ
+005460             IF CHECK-REPORT-RECORD(1:DL100-LABEL-LENGTH) =
+005470                 DL100-9000-LABEL THEN
+005480                 MOVE CHECK-REPORT-RECORD(DL100-LABEL-LENGTH + 1:
+005490                     BOXES-LENGTH)
+005500                     TO DL100-9000-REPORTED(1:BOXES-LENGTH)
+005510                 SET DL100-9000-FOUND-ON-REPORT TO TRUE
+005520             END-IF
+005530             IF CHECK-REPORT-RECORD(1:DL100-LABEL-LENGTH) =
+005540                 DL100-9001-LABEL THEN
+005550                 MOVE CHECK-REPORT-RECORD(DL100-LABEL-LENGTH + 1:
+005560                     BOXES-LENGTH)
+005570                     TO DL100-9001-REPORTED(1:BOXES-LENGTH)
+005580                 SET DL100-9001-FOUND-ON-REPORT TO TRUE
+005590             END-IF
+005600         END-PERFORM
+005610         CLOSE CHECK-REPORT-FILE
+005620     END-IF
+005630     .
+005640 0600-EXIT.
+005650     EXIT.
+005660*----------------------------------------------------------------
+005670 0700-COMPARE-RESULTS.
+005680*    A MODEL ONLY MATCHES IF ITS LINE WAS ACTUALLY FOUND ON
+005690*    COBMAIN'S REPORT AND THE RE-DERIVED STRING AGREES WITH IT
+005700*    CHARACTER FOR CHARACTER OVER THE ACTUAL STACK COUNT.
+005710*----------------------------------------------------------------
+005720     IF DL100-9000-FOUND-ON-REPORT
+005730         AND DL100-9000-RESULT(1:BOXES-LENGTH) =
+005740             DL100-9000-REPORTED(1:BOXES-LENGTH) THEN
+005750         SET DL100-9000-MATCHES TO TRUE
+005760     END-IF
+005770     IF DL100-9001-FOUND-ON-REPORT
+005780         AND DL100-9001-RESULT(1:BOXES-LENGTH) =
+005790             DL100-9001-REPORTED(1:BOXES-LENGTH) THEN
+005800         SET DL100-9001-MATCHES TO TRUE
+005810     END-IF
+005820     .
+005830 0700-EXIT.
+005840     EXIT.
+005850*----------------------------------------------------------------
+005860 0800-WRITE-RECONCILIATION.
+005870*    WRITE THE RECONCILIATION REPORT SHOWING BOTH MODELS'
+005880*    RE-DERIVED AND REPORTED RESULTS SIDE BY SIDE WITH A
+005890*    MATCH/MISMATCH VERDICT FOR EACH.
+005900*----------------------------------------------------------------
+005910     OPEN OUTPUT RECON-FILE
+005920     MOVE SPACES TO RECON-RECORD
+005930     STRING "MANIFEST RECONCILIATION - RUN DATE "
+005940         DL100-RUN-CCYY "-" DL100-RUN-MM "-" DL100-RUN-DD
+005950         DELIMITED BY SIZE INTO RECON-RECORD
+005960     WRITE RECON-RECORD
+005970     MOVE SPACES TO RECON-RECORD
+005980     WRITE RECON-RECORD
+005990     PERFORM 0810-WRITE-9000-LINES THRU 0810-EXIT
+006000     PERFORM 0820-WRITE-9001-LINES THRU 0820-EXIT
+006010     CLOSE RECON-FILE
+006020     .
+006030 0800-EXIT.
+006040     EXIT.
+006050*----------------------------------------------------------------
+006060 0810-WRITE-9000-LINES.
+006070     MOVE SPACES TO RECON-RECORD
+006080     STRING "MODEL 9000 (CRATEMOVER-9000) RE-DERIVED: "
+006090         DL100-9000-RESULT(1:BOXES-LENGTH)
+006100         DELIMITED BY SIZE INTO RECON-RECORD
+006110     WRITE RECON-RECORD
+006120     MOVE SPACES TO RECON-RECORD
+006130     STRING "MODEL 9000 (CRATEMOVER-9000) ON REPORT:  "
+006140         DL100-9000-REPORTED(1:BOXES-LENGTH)
+006150         DELIMITED BY SIZE INTO RECON-RECORD
+006160     WRITE RECON-RECORD
+006170     MOVE SPACES TO RECON-RECORD
+006180     IF DL100-9000-MATCHES THEN
+006190         STRING "MODEL 9000 RESULT: MATCH"
+006200             DELIMITED BY SIZE INTO RECON-RECORD
+006210     ELSE
+006220         STRING "MODEL 9000 RESULT: MISMATCH"
+006230             DELIMITED BY SIZE INTO RECON-RECORD
+006240     END-IF
+006250     WRITE RECON-RECORD
+006260     MOVE SPACES TO RECON-RECORD
+006270     WRITE RECON-RECORD
+006280     .
+006290 0810-EXIT.
+006300     EXIT.
+006310*----------------------------------------------------------------
+006320 0820-WRITE-9001-LINES.
+006330     MOVE SPACES TO RECON-RECORD
+006340     STRING "MODEL 9001 (CRATEMOVER-9001) RE-DERIVED: "
+006350         DL100-9001-RESULT(1:BOXES-LENGTH)
+006360         DELIMITED BY SIZE INTO RECON-RECORD
+006370     WRITE RECON-RECORD
+006380     MOVE SPACES TO RECON-RECORD
+006390     STRING "MODEL 9001 (CRATEMOVER-9001) ON REPORT:  "
+006400         DL100-9001-REPORTED(1:BOXES-LENGTH)
+006410         DELIMITED BY SIZE INTO RECON-RECORD
+006420     WRITE RECON-RECORD
+006430     MOVE SPACES TO RECON-RECORD
+006440     IF DL100-9001-MATCHES THEN
+006450         STRING "MODEL 9001 RESULT: MATCH"
+006460             DELIMITED BY SIZE INTO RECON-RECORD
+006470     ELSE
+006480         STRING "MODEL 9001 RESULT: MISMATCH"
+006490             DELIMITED BY SIZE INTO RECON-RECORD
+006500     END-IF
+006510     WRITE RECON-RECORD
+006520     .
+006530 0820-EXIT.
+006540     EXIT.
+006550 END PROGRAM RECONCIL.
