@@ -0,0 +1,11 @@
+000010*----------------------------------------------------------------
+000020* MOVEREC.CPY
+000030*    SHARED LAYOUT FOR A SINGLE PARSED CRANE-SYSTEM MOVE
+000040*    INSTRUCTION (AMOUNT/SOURCE/DEST).  COPIED INTO COBMAIN AND
+000050*    INTO ANY PROGRAM THAT NEEDS TO INDEPENDENTLY REPLAY THE
+000060*    SAME MANIFEST'S MOVE LINES, SO BOTH SIDES AGREE ON THE
+000070*    LAYOUT WITHOUT COPYING THE FIELD DEFINITIONS BY HAND.
+000080*----------------------------------------------------------------
+000090 01  MOVE-AMOUNT                PIC S9(07) COMP-5.
+000100 01  MOVE-SOURCE                PIC S9(07) COMP-5.
+000110 01  MOVE-DEST                  PIC S9(07) COMP-5.
